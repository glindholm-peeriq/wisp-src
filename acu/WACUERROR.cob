@@ -1,54 +1,344 @@
 000100**   Copyright (c) Shell Stream Software LLC, All rights reserved.
+000110**
+000120**
+000130**   File:       WACUERROR.cob
+000140**
+000150**   Project:    WISP for Acucobol with Native Screens
+000160**
+000170**   Purpose:    Display a WISP error log error
+000180**
+000190**   Build:      ccbl -Da4 -o WACUERROR.acu WACUERROR.cob
 000200**
-000300**
-000400**   File:       WACUERROR.cob
-000500**
-000600**   Project:    WISP for Acucobol with Native Screens
-000700**
-000800**   Purpose:    Display a WISP error log error
-000900**
-001000**   Build:      ccbl -Da4 -o WACUERROR.acu WACUERROR.cob
-001100**
-001200**
-001300
-001400 IDENTIFICATION DIVISION.
-001500 PROGRAM-ID.
-001600     WACUERROR.
-001700 REMARKS.
-001800     This program will display an error string.
-001900
-002000 DATA DIVISION.
-002100
-002200 WORKING-STORAGE SECTION.
-002300 01  NUM-LINES                PIC 99 VALUE 22.
-002400
-002500 LINKAGE SECTION.
-002600 01  ERROR-STRING             PIC X(1500).
-002700 01  FILLER REDEFINES ERROR-STRING.
-002800     05  ERROR-LINE OCCURS 20 PIC X(75).
-002900 01  ERROR-STRING-LEN         PIC 9999.
-003000
-003100 SCREEN SECTION.
-003200 01  ERROR-SCREEN.
-003300     05  LINE 1 COL 20 BOLD VALUE
-003400         "**** RUNTIME ERROR DETECTED ****".
-003500     05  LINE 2.
-003600     05  LINE PLUS 1 COL 3 PIC X(75) OCCURS 20
-003700         FROM ERROR-LINE BOLD.
-003800     05  LINE 24 COL 20 BOLD VALUE
-003900         "Press (ENTER) to continue.".
-004000
-004100 PROCEDURE DIVISION USING ERROR-STRING ERROR-STRING-LEN.
-004200
-004300 0000-START.
-004400     COMPUTE NUM-LINES = (ERROR-STRING-LEN / 75) + 3.
-004500     DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE.
-004600     DISPLAY ERROR-SCREEN.
-004700     DISPLAY BOX LINE 2 COL 2 SIZE 78 LINES NUM-LINES.
-004800     ACCEPT OMITTED.
-004900
-005000 9999-EXIT.
-005100     EXIT PROGRAM.
-005200
-005300 9999-STOP.
-005400     STOP RUN.
+000210**   Modifications:
+000220**     dgh  Log every call to WISPERR.LOG (program, date/time,
+000230**          operator id) in addition to the on-screen display.
+000240**     dgh  Skip the operator wait when running in batch mode
+000250**          (WISP_BATCH_MODE=YES) so unattended jobs don't hang.
+000260**     dgh  Widen ERROR-STRING to 80 lines and make the display
+000270**          box scrollable (PF7/PF8) instead of truncating long
+000280**          runtime diagnostics at 20 lines.
+000290**     dgh  Add ERROR-SEVERITY so a batch/headless run can auto-
+000300**          continue past a WARNING after a brief display instead
+000310**          of treating every error the same as a FATAL one.
+000320**     dgh  Make WACUERR-CALLING-PROGRAM and ERROR-SEVERITY
+000330**          OPTIONAL and copy them to working-storage before use
+000340**          so the many existing callers built against the old
+000350**          two-parameter (ERROR-STRING, ERROR-STRING-LEN) call
+000360**          list keep working unchanged - an omitted severity
+000370**          defaults to FATAL, the original always-wait behavior.
+000380**          Also changed the page/log line-count math from a
+000390**          flat "+ 1" to a true ceiling so a caller that still
+000400**          declares its own buffer at the old 1500-byte size
+000410**          can never cause a read one line past its ERROR-LINE
+000420**          table.
+000430**
+000440
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID.
+000470     WACUERROR.
+000480 REMARKS.
+000490     This program will display an error string.
+000500
+000510 ENVIRONMENT DIVISION.
+000520
+000530 CONFIGURATION SECTION.
+000540 SPECIAL-NAMES.
+000550     CRT STATUS IS WERR-CRT-STATUS.
+000560
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT WISPERR-LOG ASSIGN TO "WISPERR"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WERRL-FILE-STATUS.
+000620
+000630 DATA DIVISION.
+000640
+000650 FILE SECTION.
+000660 FD  WISPERR-LOG.
+000670     COPY "wisperrl.cpy".
+000680
+000690 WORKING-STORAGE SECTION.
+000700 01  WERRL-FILE-STATUS        PIC XX.
+000710     88  WERRL-FILE-OK             VALUE "00".
+000720     88  WERRL-FILE-NOT-FOUND      VALUE "35".
+000730
+000740 01  WERRL-SUB                PIC 9(03) COMP.
+000750 01  WERRL-LINE-COUNT         PIC 9(03) COMP.
+000760
+000770 01  WERR-BATCH-FLAG          PIC X(03).
+000780     88  WERR-IS-BATCH             VALUE "YES".
+000790
+000800 01  WERR-CRT-STATUS          PIC 9(04).
+000810     88  WERR-KEY-PF7              VALUE 2007.
+000820     88  WERR-KEY-PF8              VALUE 2008.
+000830
+000840 01  WERR-PAGE-SW             PIC X(01) VALUE "N".
+000850     88  WERR-DONE                 VALUE "Y".
+000860
+000870 01  WERR-TOP-LINE            PIC 9(03) COMP VALUE 1.
+000880 01  WERR-VISIBLE-LINES       PIC 9(03) COMP VALUE 18.
+000890 01  WERR-TOTAL-LINES         PIC 9(03) COMP VALUE 0.
+000900 01  WERR-BOX-LINES           PIC 99 VALUE 22.
+000910 01  WERR-PAGE-SUB            PIC 9(03) COMP.
+000920 01  WERR-SOURCE-SUB          PIC 9(03) COMP.
+000930 01  WERR-TOP-DISP            PIC ZZ9.
+000940 01  WERR-TOTAL-DISP          PIC ZZ9.
+000950
+000960 01  ERROR-PAGE-GROUP.
+000970     05  ERROR-PAGE-LINE OCCURS 18 PIC X(75).
+000980
+000990 01  WERR-SCROLL-MSG          PIC X(70) VALUE SPACES.
+001000 01  WERR-BANNER-TEXT         PIC X(40) VALUE SPACES.
+001010 01  WERR-PROGRAM-WS          PIC X(08) VALUE SPACES.
+001020 01  WERR-SEV-WS              PIC X(01) VALUE "F".
+001030     88  WERR-SEV-WARNING         VALUE "W" "w".
+001040     88  WERR-SEV-FATAL           VALUE "F" "f".
+001050 LINKAGE SECTION.
+001060 01  ERROR-STRING             PIC X(6000).
+001070 01  FILLER REDEFINES ERROR-STRING.
+001080     05  ERROR-LINE OCCURS 80 PIC X(75).
+001090 01  ERROR-STRING-LEN         PIC 9(04).
+001100 01  WACUERR-CALLING-PROGRAM  PIC X(08).
+001110*    ERROR-SEVERITY values: "W"/"w" = WARNING, "F"/"f" = FATAL.
+001120 01  ERROR-SEVERITY           PIC X(01).
+001130
+001140 SCREEN SECTION.
+001150 01  ERROR-SCREEN.
+001160     05  LINE 1 COL 20 BOLD FROM WERR-BANNER-TEXT.
+001170     05  LINE 2.
+001180     05  LINE PLUS 1 COL 3 PIC X(75) OCCURS 18
+001190         FROM ERROR-PAGE-LINE BOLD.
+001200     05  LINE 23 COL 3 PIC X(70) FROM WERR-SCROLL-MSG.
+001210     05  LINE 24 COL 10 BOLD VALUE
+001220         "Press (ENTER) to continue,  (PF7)=Up  (PF8)=Down.".
+001230
+001240 01  WERR-WARNING-SCREEN.
+001250     05  LINE 1 COL 10 BOLD VALUE
+001260         "**** WARNING (auto-continuing) ****".
+001270     05  LINE 2 COL 10 PIC X(75) FROM ERROR-LINE (1).
+001280
+001290 PROCEDURE DIVISION USING ERROR-STRING ERROR-STRING-LEN
+001300                          OPTIONAL WACUERR-CALLING-PROGRAM
+001310                          OPTIONAL ERROR-SEVERITY.
+001320
+001330**-----------------------------------------------------------**
+001340**  1050-RESOLVE-OPTIONAL-PARMS                                **
+001350**  WACUERR-CALLING-PROGRAM and ERROR-SEVERITY were added       **
+001360**  after this routine's original two-parameter interface -    **
+001370**  copy them to working-storage, defaulting a caller that     **
+001380**  omits them to no program name and FATAL severity, which    **
+001390**  reproduces the original always-wait behavior exactly.      **
+001400**-----------------------------------------------------------**
+001410 1050-RESOLVE-OPTIONAL-PARMS.
+001420     IF ADDRESS OF WACUERR-CALLING-PROGRAM = NULL
+001430         MOVE SPACES TO WERR-PROGRAM-WS
+001440     ELSE
+001450         MOVE WACUERR-CALLING-PROGRAM TO WERR-PROGRAM-WS
+001460     END-IF.
+001470     IF ADDRESS OF ERROR-SEVERITY = NULL
+001480         MOVE "F" TO WERR-SEV-WS
+001490     ELSE
+001500         MOVE ERROR-SEVERITY TO WERR-SEV-WS
+001510     END-IF.
+001520     GO TO 1050-EXIT.
+001530 1050-EXIT.
+001540     EXIT.
+
+001550 0000-START.
+001560     PERFORM 1050-RESOLVE-OPTIONAL-PARMS THRU 1050-EXIT.
+001570     PERFORM 1000-WRITE-ERROR-LOG THRU 1000-EXIT.
+001580     PERFORM 1400-CHECK-BATCH-MODE THRU 1400-EXIT.
+001590     IF WERR-IS-BATCH
+001600         IF WERR-SEV-WARNING
+001610             PERFORM 1500-AUTO-DISMISS-WARNING THRU 1500-EXIT
+001620         END-IF
+001630         GO TO 9999-EXIT
+001640     END-IF.
+001650     PERFORM 2000-DISPLAY-ERROR THRU 2000-EXIT.
+001660     GO TO 9999-EXIT.
+001670
+001680**-----------------------------------------------------------**
+001690**  2000-DISPLAY-ERROR                                       **
+001700**  Show the error text a page (18 lines) at a time, letting  **
+001710**  the operator scroll with PF7/PF8 when it runs past one    **
+001720**  screen, instead of silently clipping the tail.            **
+001730**-----------------------------------------------------------**
+001740 2000-DISPLAY-ERROR.
+001750     COMPUTE WERR-TOTAL-LINES = (ERROR-STRING-LEN + 74) / 75.
+001760     IF WERR-TOTAL-LINES > 80
+001770         MOVE 80 TO WERR-TOTAL-LINES
+001780     END-IF.
+001790     IF WERR-TOTAL-LINES < 1
+001800         MOVE 1 TO WERR-TOTAL-LINES
+001810     END-IF.
+001820     IF WERR-SEV-WARNING
+001830         MOVE "**** WARNING ****" TO WERR-BANNER-TEXT
+001840     ELSE
+001850         MOVE "**** RUNTIME ERROR DETECTED ****"
+001860         TO WERR-BANNER-TEXT
+001870     END-IF.
+001880     MOVE 1 TO WERR-TOP-LINE.
+001890     MOVE "N" TO WERR-PAGE-SW.
+001900     DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE.
+001910     PERFORM 2100-BUILD-PAGE THRU 2100-EXIT.
+001920     PERFORM 2200-SHOW-PAGE THRU 2200-EXIT
+001930         UNTIL WERR-DONE.
+001940     GO TO 2000-EXIT.
+001950 2000-EXIT.
+001960     EXIT.
+001970
+001980**-----------------------------------------------------------**
+001990**  2100-BUILD-PAGE                                          **
+002000**  Copy the current 18-line window out of ERROR-LINE into    **
+002010**  the screen's page buffer and build the scroll-position    **
+002020**  message shown under it.                                   **
+002030**-----------------------------------------------------------**
+002040 2100-BUILD-PAGE.
+002050     MOVE SPACES TO ERROR-PAGE-GROUP.
+002060     MOVE WERR-TOP-LINE TO WERR-SOURCE-SUB.
+002070     MOVE 1 TO WERR-PAGE-SUB.
+002080     PERFORM 2110-COPY-PAGE-LINE THRU 2110-EXIT
+002090         UNTIL WERR-PAGE-SUB > WERR-VISIBLE-LINES
+002100            OR WERR-SOURCE-SUB > WERR-TOTAL-LINES.
+002110     IF WERR-TOTAL-LINES > WERR-VISIBLE-LINES
+002120         MOVE WERR-TOP-LINE TO WERR-TOP-DISP
+002130         MOVE WERR-TOTAL-LINES TO WERR-TOTAL-DISP
+002140         STRING "Lines " DELIMITED BY SIZE
+002150             WERR-TOP-DISP DELIMITED BY SIZE
+002160             " of " DELIMITED BY SIZE
+002170             WERR-TOTAL-DISP DELIMITED BY SIZE
+002180             INTO WERR-SCROLL-MSG
+002190     ELSE
+002200         MOVE SPACES TO WERR-SCROLL-MSG
+002210     END-IF.
+002220     GO TO 2100-EXIT.
+002230 2100-EXIT.
+002240     EXIT.
+002250
+002260**-----------------------------------------------------------**
+002270**  2110-COPY-PAGE-LINE                                      **
+002280**-----------------------------------------------------------**
+002290 2110-COPY-PAGE-LINE.
+002300     MOVE ERROR-LINE (WERR-SOURCE-SUB)
+002310         TO ERROR-PAGE-LINE (WERR-PAGE-SUB).
+002320     ADD 1 TO WERR-PAGE-SUB.
+002330     ADD 1 TO WERR-SOURCE-SUB.
+002340     GO TO 2110-EXIT.
+002350 2110-EXIT.
+002360     EXIT.
+002370
+002380**-----------------------------------------------------------**
+002390**  2200-SHOW-PAGE                                           **
+002400**  Display one page and act on the key the operator pressed.**
+002410**  Any key other than PF7/PF8 dismisses the box, matching    **
+002420**  the original single-page ACCEPT OMITTED behavior.         **
+002430**-----------------------------------------------------------**
+002440 2200-SHOW-PAGE.
+002450     DISPLAY ERROR-SCREEN.
+002460     DISPLAY BOX LINE 2 COL 2 SIZE 78 LINES WERR-BOX-LINES.
+002470     ACCEPT OMITTED.
+002480     EVALUATE TRUE
+002490         WHEN WERR-KEY-PF8
+002500             IF (WERR-TOP-LINE + WERR-VISIBLE-LINES) <=
+002510                     WERR-TOTAL-LINES
+002520                 ADD WERR-VISIBLE-LINES TO WERR-TOP-LINE
+002530                 PERFORM 2100-BUILD-PAGE THRU 2100-EXIT
+002540             END-IF
+002550         WHEN WERR-KEY-PF7
+002560             IF WERR-TOP-LINE > 1
+002570                 SUBTRACT WERR-VISIBLE-LINES FROM WERR-TOP-LINE
+002580                 IF WERR-TOP-LINE < 1
+002590                     MOVE 1 TO WERR-TOP-LINE
+002600                 END-IF
+002610                 PERFORM 2100-BUILD-PAGE THRU 2100-EXIT
+002620             END-IF
+002630         WHEN OTHER
+002640             MOVE "Y" TO WERR-PAGE-SW
+002650     END-EVALUATE.
+002660     GO TO 2200-EXIT.
+002670 2200-EXIT.
+002680     EXIT.
+002690
+002700**-----------------------------------------------------------**
+002710**  1000-WRITE-ERROR-LOG                                     **
+002720**  Append the error text, calling program, date/time, and   **
+002730**  operator id to WISPERR.LOG for the permanent audit trail.**
+002740**-----------------------------------------------------------**
+002750 1000-WRITE-ERROR-LOG.
+002760     ACCEPT WERRL-DATE FROM DATE YYYYMMDD.
+002770     ACCEPT WERRL-TIME FROM TIME.
+002780     ACCEPT WERRL-OPERATOR FROM ENVIRONMENT "USER".
+002790     MOVE WERR-PROGRAM-WS TO WERRL-PROGRAM.
+002800     MOVE WERR-SEV-WS TO WERRL-SEVERITY.
+002810     OPEN EXTEND WISPERR-LOG.
+002820     IF NOT WERRL-FILE-OK
+002830         OPEN OUTPUT WISPERR-LOG
+002840     END-IF.
+002850     COMPUTE WERRL-LINE-COUNT =
+002860         (ERROR-STRING-LEN + 74) / 75.
+002870     IF WERRL-LINE-COUNT > 80
+002880         MOVE 80 TO WERRL-LINE-COUNT
+002890     END-IF.
+002900     IF WERRL-LINE-COUNT < 1
+002910         MOVE 1 TO WERRL-LINE-COUNT
+002920     END-IF.
+002930     MOVE 0 TO WERRL-LINE-NUM.
+002940     MOVE SPACES TO WERRL-TEXT.
+002950     WRITE WISPERR-LOG-RECORD.
+002960     MOVE 1 TO WERRL-SUB.
+002970     PERFORM 1100-WRITE-ERROR-LINE THRU 1100-EXIT
+002980         UNTIL WERRL-SUB > WERRL-LINE-COUNT.
+002990     CLOSE WISPERR-LOG.
+003000     GO TO 1000-EXIT.
+003010 1000-EXIT.
+003020     EXIT.
+003030
+003040**-----------------------------------------------------------**
+003050**  1100-WRITE-ERROR-LINE                                    **
+003060**  Write one line of ERROR-STRING as its own log record.    **
+003070**-----------------------------------------------------------**
+003080 1100-WRITE-ERROR-LINE.
+003090     IF ERROR-LINE (WERRL-SUB) NOT = SPACES
+003100         MOVE WERRL-SUB TO WERRL-LINE-NUM
+003110         MOVE ERROR-LINE (WERRL-SUB) TO WERRL-TEXT
+003120         WRITE WISPERR-LOG-RECORD
+003130     END-IF.
+003140     ADD 1 TO WERRL-SUB.
+003150     GO TO 1100-EXIT.
+003160 1100-EXIT.
+003170     EXIT.
+003180
+003190**-----------------------------------------------------------**
+003200**  1400-CHECK-BATCH-MODE                                    **
+003210**  Overnight batch streams set WISP_BATCH_MODE=YES in their **
+003220**  job environment so a routine that drives into this error **
+003230**  path does not hang waiting on an operator who isn't there.
+003240**-----------------------------------------------------------**
+003250 1400-CHECK-BATCH-MODE.
+003260     MOVE SPACES TO WERR-BATCH-FLAG.
+003270     ACCEPT WERR-BATCH-FLAG FROM ENVIRONMENT "WISP_BATCH_MODE".
+003280     GO TO 1400-EXIT.
+003290 1400-EXIT.
+003300     EXIT.
+003310
+
+003320**-----------------------------------------------------------**
+003330**  1500-AUTO-DISMISS-WARNING                                 **
+003340**  A WARNING in an unattended run has already been logged -   **
+003350**  flash it once for anyone watching the console and return   **
+003360**  control to the caller without an ACCEPT OMITTED wait that   **
+003370**  no operator is there to clear.                              **
+003380**-----------------------------------------------------------**
+003390 1500-AUTO-DISMISS-WARNING.
+003400     DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 3 ERASE.
+003410     DISPLAY WERR-WARNING-SCREEN.
+003420     DISPLAY WINDOW ERASE.
+003430     GO TO 1500-EXIT.
+003440 1500-EXIT.
+003450     EXIT.
+003460
+003470 9999-EXIT.
+003480     EXIT PROGRAM.
+003490
+003500 9999-STOP.
+003510     STOP RUN.
