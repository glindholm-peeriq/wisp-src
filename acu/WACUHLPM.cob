@@ -0,0 +1,258 @@
+000100**   Copyright (c) Shell Stream Software LLC, All rights reserved.
+000200**
+000300**
+000400**   File:       WACUHLPM.cob
+000500**
+000600**   Project:    WISP for Acucobol with Native Screens
+000700**
+000800**   Purpose:    Maintain the WISPHLPT.DAT help-topic file that
+000900**               WISPHELP reads at runtime, so operations staff
+001000**               can browse/add/change/delete topic text for a
+001100**               program/field without a programmer having to
+001200**               edit and recompile WISPHELP.
+001300**
+001400**   Build:      ccbl -Da4 -o WACUHLPM.acu WACUHLPM.cob
+001500**
+001600**   Modifications:
+001700**     dgh  Original version.
+001800**
+001900
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.
+002200     WACUHLPM.
+002300 REMARKS.
+002400     Online maintenance screen for WISPHELP topic text.
+002500
+002600 ENVIRONMENT DIVISION.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT WISPHLPT-FILE ASSIGN TO "WISPHLPT"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS WHLPT-KEY
+003400         FILE STATUS IS WHLPT-FILE-STATUS.
+003500
+003600 DATA DIVISION.
+003700
+003800 FILE SECTION.
+003900 FD  WISPHLPT-FILE.
+004000     COPY "wisphlpt.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  WHLPT-FILE-STATUS        PIC XX.
+004400     88  WHLPT-FILE-OK             VALUE "00".
+004500     88  WHLPT-FILE-NOT-FOUND      VALUE "23".
+004600     88  WHLPT-FILE-DUPLICATE      VALUE "22".
+004700
+004800 01  WHLM-DONE-SW             PIC X(01) VALUE "N".
+004900     88  WHLM-DONE                 VALUE "Y".
+005000
+005100 01  WHLM-FUNCTION            PIC X(01) VALUE SPACES.
+005200     88  WHLM-FUNC-ADD             VALUE "A" "a".
+005300     88  WHLM-FUNC-CHANGE          VALUE "C" "c".
+005400     88  WHLM-FUNC-DELETE          VALUE "D" "d".
+005500     88  WHLM-FUNC-QUIT            VALUE "Q" "q".
+005600
+005700 01  WHLM-CONFIRM             PIC X(01) VALUE SPACES.
+005800     88  WHLM-CONFIRM-YES          VALUE "Y" "y".
+005900
+006000 01  WHLM-MSG                 PIC X(60) VALUE SPACES.
+006100
+006200 SCREEN SECTION.
+006300 01  WHLM-KEY-SCREEN.
+006400     05  LINE 1 COL 18 BOLD VALUE
+006500         "**** WISP HELP TOPIC MAINTENANCE ****".
+006600     05  LINE 4 COL 5 VALUE "Program...:".
+006700     05  LINE 4 COL 18 PIC X(08) USING WHLPT-PROGRAM.
+006800     05  LINE 5 COL 5 VALUE "Field.....:".
+006900     05  LINE 5 COL 18 PIC X(30) USING WHLPT-FIELD.
+007000     05  LINE 8 COL 5 VALUE
+007100         "Function: A)dd  C)hange  D)elete  Q)uit  =>".
+007200     05  LINE 8 COL 50 PIC X(01) USING WHLM-FUNCTION.
+007300
+007400 01  WHLM-TEXT-SCREEN.
+007500     05  LINE 1 COL 18 BOLD VALUE
+007600         "**** WISP HELP TOPIC MAINTENANCE ****".
+007700     05  LINE 3 COL 5 VALUE "Program...:".
+007800     05  LINE 3 COL 18 PIC X(08) FROM WHLPT-PROGRAM.
+007900     05  LINE 4 COL 5 VALUE "Field.....:".
+008000     05  LINE 4 COL 18 PIC X(30) FROM WHLPT-FIELD.
+008100     05  LINE 6 COL 5 VALUE "Topic text:".
+008200     05  LINE PLUS 1 COL 5 PIC X(70) OCCURS 8
+008300         USING WHLPT-TEXT-LINE.
+008400     05  LINE 16 COL 5 VALUE
+008500         "Press (ENTER) to save this topic.".
+008600
+008700 01  WHLM-DELETE-SCREEN.
+008800     05  LINE 1 COL 18 BOLD VALUE
+008900         "**** WISP HELP TOPIC MAINTENANCE ****".
+009000     05  LINE 3 COL 5 VALUE "Program...:".
+009100     05  LINE 3 COL 18 PIC X(08) FROM WHLPT-PROGRAM.
+009200     05  LINE 4 COL 5 VALUE "Field.....:".
+009300     05  LINE 4 COL 18 PIC X(30) FROM WHLPT-FIELD.
+009400     05  LINE 6 COL 5 VALUE "Topic text:".
+009500     05  LINE PLUS 1 COL 5 PIC X(70) OCCURS 8
+009600         FROM WHLPT-TEXT-LINE.
+009700     05  LINE 16 COL 5 VALUE "Delete this topic? (Y/N):".
+009800     05  LINE 16 COL 32 PIC X(01) USING WHLM-CONFIRM.
+009900
+010000 01  WHLM-MSG-SCREEN.
+010100     05  LINE 1 COL 5 PIC X(60) FROM WHLM-MSG.
+010200     05  LINE 2 COL 5 VALUE "Press (ENTER) to continue.".
+010300
+010400 PROCEDURE DIVISION.
+010500
+010600 0000-START.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-FUNCTION THRU 2000-EXIT
+010900         UNTIL WHLM-DONE.
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011100     GO TO 9999-EXIT.
+011200
+011300**-----------------------------------------------------------**
+011400**  1000-INITIALIZE                                          **
+011500**  Open the topic file, creating it the first time it is     **
+011600**  used.                                                     **
+011700**-----------------------------------------------------------**
+011800 1000-INITIALIZE.
+011900     OPEN I-O WISPHLPT-FILE.
+012000     IF NOT WHLPT-FILE-OK
+012100         OPEN OUTPUT WISPHLPT-FILE
+012200         CLOSE WISPHLPT-FILE
+012300         OPEN I-O WISPHLPT-FILE
+012400     END-IF.
+012500     GO TO 1000-EXIT.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900**-----------------------------------------------------------**
+013000**  2000-PROCESS-FUNCTION                                    **
+013100**  Prompt for a program/field key and a function code, then   **
+013200**  dispatch to the matching maintenance paragraph.            **
+013300**-----------------------------------------------------------**
+013400 2000-PROCESS-FUNCTION.
+013500     MOVE SPACES TO WHLPT-PROGRAM.
+013600     MOVE SPACES TO WHLPT-FIELD.
+013700     MOVE SPACES TO WHLM-FUNCTION.
+013800     MOVE SPACES TO WHLM-MSG.
+013900     DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE.
+014000     DISPLAY WHLM-KEY-SCREEN.
+014100     ACCEPT WHLM-KEY-SCREEN.
+014200     EVALUATE TRUE
+014300         WHEN WHLM-FUNC-ADD
+014400             PERFORM 2100-ADD-TOPIC THRU 2100-EXIT
+014500         WHEN WHLM-FUNC-CHANGE
+014600             PERFORM 2200-CHANGE-TOPIC THRU 2200-EXIT
+014700         WHEN WHLM-FUNC-DELETE
+014800             PERFORM 2300-DELETE-TOPIC THRU 2300-EXIT
+014900         WHEN WHLM-FUNC-QUIT
+015000             SET WHLM-DONE TO TRUE
+015100         WHEN OTHER
+015200             MOVE "Invalid function - enter A, C, D or Q."
+015300                 TO WHLM-MSG
+015400             PERFORM 2900-SHOW-MESSAGE THRU 2900-EXIT
+015500     END-EVALUATE.
+015600     GO TO 2000-EXIT.
+015700 2000-EXIT.
+015800     EXIT.
+015900
+016000**-----------------------------------------------------------**
+016100**  2100-ADD-TOPIC                                           **
+016200**-----------------------------------------------------------**
+016300 2100-ADD-TOPIC.
+016400     MOVE SPACES TO WHLPT-TEXT-GROUP.
+016500     DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE.
+016600     DISPLAY WHLM-TEXT-SCREEN.
+016700     ACCEPT WHLM-TEXT-SCREEN.
+016800     WRITE WISPHLPT-RECORD
+016900         INVALID KEY
+017000             MOVE "Topic already exists - use Change instead."
+017100                 TO WHLM-MSG
+017200         NOT INVALID KEY
+017300             MOVE "Topic added." TO WHLM-MSG
+017400     END-WRITE.
+017500     PERFORM 2900-SHOW-MESSAGE THRU 2900-EXIT.
+017600     GO TO 2100-EXIT.
+017700 2100-EXIT.
+017800     EXIT.
+017900
+018000**-----------------------------------------------------------**
+018100**  2200-CHANGE-TOPIC                                        **
+018200**-----------------------------------------------------------**
+018300 2200-CHANGE-TOPIC.
+018400     READ WISPHLPT-FILE
+018500         INVALID KEY
+018600             MOVE "Topic not found - use Add instead."
+018700                 TO WHLM-MSG
+018800     END-READ.
+018900     IF WHLPT-FILE-OK
+019000         DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE
+019100         DISPLAY WHLM-TEXT-SCREEN
+019200         ACCEPT WHLM-TEXT-SCREEN
+019300         REWRITE WISPHLPT-RECORD
+019400             INVALID KEY
+019500                 MOVE "Unable to update topic." TO WHLM-MSG
+019600             NOT INVALID KEY
+019700                 MOVE "Topic updated." TO WHLM-MSG
+019800         END-REWRITE
+019900     END-IF.
+020000     PERFORM 2900-SHOW-MESSAGE THRU 2900-EXIT.
+020100     GO TO 2200-EXIT.
+020200 2200-EXIT.
+020300     EXIT.
+020400
+020500**-----------------------------------------------------------**
+020600**  2300-DELETE-TOPIC                                        **
+020700**-----------------------------------------------------------**
+020800 2300-DELETE-TOPIC.
+020900     READ WISPHLPT-FILE
+021000         INVALID KEY
+021100             MOVE "Topic not found." TO WHLM-MSG
+021200     END-READ.
+021300     IF WHLPT-FILE-OK
+021400         MOVE SPACES TO WHLM-CONFIRM
+021500         DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 24 ERASE
+021600         DISPLAY WHLM-DELETE-SCREEN
+021700         ACCEPT WHLM-DELETE-SCREEN
+021800         IF WHLM-CONFIRM-YES
+021900             DELETE WISPHLPT-FILE
+022000                 INVALID KEY
+022100                     MOVE "Unable to delete topic." TO WHLM-MSG
+022200                 NOT INVALID KEY
+022300                     MOVE "Topic deleted." TO WHLM-MSG
+022400             END-DELETE
+022500         ELSE
+022600             MOVE "Delete cancelled." TO WHLM-MSG
+022700         END-IF
+022800     END-IF.
+022900     PERFORM 2900-SHOW-MESSAGE THRU 2900-EXIT.
+023000     GO TO 2300-EXIT.
+023100 2300-EXIT.
+023200     EXIT.
+023300
+023400**-----------------------------------------------------------**
+023500**  2900-SHOW-MESSAGE                                        **
+023600**-----------------------------------------------------------**
+023700 2900-SHOW-MESSAGE.
+023800     DISPLAY WINDOW LINE 10 COL 1 SIZE 80 LINES 3 ERASE.
+023900     DISPLAY WHLM-MSG-SCREEN.
+024000     ACCEPT OMITTED.
+024100     GO TO 2900-EXIT.
+024200 2900-EXIT.
+024300     EXIT.
+024400
+024500**-----------------------------------------------------------**
+024600**  9000-TERMINATE                                           **
+024700**-----------------------------------------------------------**
+024800 9000-TERMINATE.
+024900     CLOSE WISPHLPT-FILE.
+025000     DISPLAY WINDOW ERASE.
+025100     GO TO 9000-EXIT.
+025200 9000-EXIT.
+025300     EXIT.
+025400
+025500 9999-EXIT.
+025600     EXIT PROGRAM.
+025700 9999-STOP.
+025800     STOP RUN.
