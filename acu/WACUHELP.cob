@@ -1,31 +1,117 @@
 000100**   Copyright (c) Shell Stream Software LLC, All rights reserved.
+000110**
+000120**
+000130**   File:       WACUHELP.cob
+000140**
+000150**   Project:    WISP for Acucobol with Native Screens
+000160**
+000170**   Purpose:    Process Wang style HELP key
+000180**
+000190**   Build:      ccbl -Da4 -o WACUHELP.acu WACUHELP.cob
 000200**
-000300**
-000400**   File:       WACUHELP.cob
-000500**
-000600**   Project:    WISP for Acucobol with Native Screens
-000700**
-000800**   Purpose:    Process Wang style HELP key
-000900**
-001000**   Build:      ccbl -Da4 -o WACUHELP.acu WACUHELP.cob
-001100**
-001200**
-001300
-001400 IDENTIFICATION DIVISION.
-001500 PROGRAM-ID.
-001600     WACUHELP.
-001700 DATA DIVISION.
-001800
-001900 WORKING-STORAGE SECTION.
-002000
-002500 PROCEDURE DIVISION.
-002600
-002700 0000-START.
-002800     CALL "WISPHELP".
-002810     DISPLAY WINDOW ERASE.
-003200
-003300 9999-EXIT.
-003400     EXIT PROGRAM.
-003500
-003600 9999-STOP.
-003700     STOP RUN.
+000210**   Modifications:
+000220**     dgh  Pass the calling program-id and current field name
+000230**          through to WISPHELP so the HELP key brings up the
+000240**          topic for the screen the operator is actually on,
+000250**          instead of one generic topic.
+000260**     dgh  Log every HELP key press (program, field, timestamp,
+000270**          operator id) to WISPHLP.LOG for usage reporting.
+000280**     dgh  Make WACUHELP-PROGRAM-NAME and WACUHELP-FIELD-NAME
+000290**          OPTIONAL so the existing callers that still issue a
+000300**          bare HELP key call with no parameters keep working;
+000310**          an omitted parameter logs as SPACES and is not
+000320**          passed through to WISPHELP.
+000330**
+000340
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID.
+000370     WACUHELP.
+000380
+000390 ENVIRONMENT DIVISION.
+000400
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT WISPHLP-LOG ASSIGN TO "WISPHLP"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WHLPL-FILE-STATUS.
+000460
+000470 DATA DIVISION.
+000480
+000490 FILE SECTION.
+000500 FD  WISPHLP-LOG.
+000510     COPY "wisphlpl.cpy".
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WHLPL-FILE-STATUS        PIC XX.
+000550     88  WHLPL-FILE-OK             VALUE "00".
+000560
+000570 01  WHLP-PROGRAM-WS          PIC X(08) VALUE SPACES.
+000580 01  WHLP-FIELD-WS            PIC X(30) VALUE SPACES.
+000590 LINKAGE SECTION.
+000600 01  WACUHELP-PROGRAM-NAME    PIC X(08).
+000610 01  WACUHELP-FIELD-NAME      PIC X(30).
+000620
+000630 PROCEDURE DIVISION USING OPTIONAL WACUHELP-PROGRAM-NAME
+000640                          OPTIONAL WACUHELP-FIELD-NAME.
+000650
+000660**-----------------------------------------------------------**
+000670**  1050-RESOLVE-OPTIONAL-PARMS                                **
+000680**  WACUHELP-PROGRAM-NAME and WACUHELP-FIELD-NAME were added    **
+000690**  after this routine's original no-parameter interface -     **
+000700**  copy them to working-storage, defaulting a caller that      **
+000710**  omits them to SPACES, which reproduces the original         **
+000720**  generic-topic HELP key behavior exactly.                    **
+000730**-----------------------------------------------------------**
+000740 1050-RESOLVE-OPTIONAL-PARMS.
+000750     IF ADDRESS OF WACUHELP-PROGRAM-NAME = NULL
+000760         MOVE SPACES TO WHLP-PROGRAM-WS
+000770     ELSE
+000780         MOVE WACUHELP-PROGRAM-NAME TO WHLP-PROGRAM-WS
+000790     END-IF.
+000800     IF ADDRESS OF WACUHELP-FIELD-NAME = NULL
+000810         MOVE SPACES TO WHLP-FIELD-WS
+000820     ELSE
+000830         MOVE WACUHELP-FIELD-NAME TO WHLP-FIELD-WS
+000840     END-IF.
+000850     GO TO 1050-EXIT.
+000860 1050-EXIT.
+000870     EXIT.
+000880 0000-START.
+000890     PERFORM 1050-RESOLVE-OPTIONAL-PARMS THRU 1050-EXIT.
+000900     PERFORM 1000-LOG-HELP-USAGE THRU 1000-EXIT.
+000910     IF ADDRESS OF WACUHELP-PROGRAM-NAME = NULL
+000920         CALL "WISPHELP"
+000930     ELSE
+000940         CALL "WISPHELP" USING WACUHELP-PROGRAM-NAME
+000950                               WACUHELP-FIELD-NAME
+000960     END-IF.
+000970     DISPLAY WINDOW ERASE.
+000980     GO TO 9999-EXIT.
+000990
+001000**-----------------------------------------------------------**
+001010**  1000-LOG-HELP-USAGE                                      **
+001020**  Record program, field, timestamp, and operator id so we   **
+001030**  can run a monthly report of which screens/fields generate **
+001040**  the most help requests.                                   **
+001050**-----------------------------------------------------------**
+001060 1000-LOG-HELP-USAGE.
+001070     MOVE WHLP-PROGRAM-WS TO WHLPL-PROGRAM.
+001080     MOVE WHLP-FIELD-WS TO WHLPL-FIELD.
+001090     ACCEPT WHLPL-DATE FROM DATE YYYYMMDD.
+001100     ACCEPT WHLPL-TIME FROM TIME.
+001110     ACCEPT WHLPL-OPERATOR FROM ENVIRONMENT "USER".
+001120     OPEN EXTEND WISPHLP-LOG.
+001130     IF NOT WHLPL-FILE-OK
+001140         OPEN OUTPUT WISPHLP-LOG
+001150     END-IF.
+001160     WRITE WISPHLP-LOG-RECORD.
+001170     CLOSE WISPHLP-LOG.
+001180     GO TO 1000-EXIT.
+001190 1000-EXIT.
+001200     EXIT.
+001210
+001220 9999-EXIT.
+001230     EXIT PROGRAM.
+001240
+001250 9999-STOP.
+001260     STOP RUN.
