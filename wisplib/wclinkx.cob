@@ -1,8 +1,47 @@
       *
       * --- START OF COPYBOOK:  WCLINKX.COB ---
+      *
+      * Modifications:
+      *   dgh  Return distinct codes out of RETURN-VALUE instead of a
+      *        bare 0/1 - 91 = program not found, 92 = other load
+      *        error - so the caller of the LINK can branch on what
+      *        actually went wrong.
+      *   dgh  Add WCLX-STAY-RESIDENT so a driving loop that LINKs to
+      *        the same small utility thousands of times can skip the
+      *        CANCEL and leave it loaded between calls.
+      *   dgh  Extend the parameter list from PARM-32 to PARM-48 so
+      *        larger converted Wang LINK calls no longer have to be
+      *        repacked into a combined buffer to go through here.
+      *   dgh  Log every LINK (program, timestamp, RETURN-VALUE) to
+      *        WISPLINK.LOG via WISPLNKL so a batch abend can be
+      *        traced to the subprogram it was in.
+      *   dgh  Add WCLX-CHECKPOINT-FLAG so a batch stream can ask
+      *        WCLINKX to record each successful LINK as the last
+      *        completed step via WISPCHKP, letting the driving job
+      *        resume a failed run instead of starting over.
+      *   dgh  Check PROGRAM-NAME against the WISPAUTH approved-
+      *        programs list before issuing the CALL - a name not on
+      *        the list is refused and logged as RETURN-VALUE 93
+      *        instead of being dynamically invoked.
+      *   dgh  Bump a per-program call counter in WISPSTAT.DAT via
+      *        WISPSTAT on every authorized dispatch, so WISPCFRQ can
+      *        rank the busiest dynamically-linked subprograms as
+      *        static-linkage conversion candidates.
       *
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+       01  WCLX-EXCEPTION-NAME PIC X(31).
+       01  WCLX-MODE-UPDATE PIC X(01) VALUE "U".
+       01  WCLX-CHKP-STEP PIC 9(09) COMP.
+       01  WCLX-AUTH-FLAG PIC X(01).
+           88  WCLX-AUTHORIZED VALUE "Y".
+           88  WCLX-UNAUTHORIZED VALUE "N".
+       01  WCLX-STAY-RESIDENT-WS PIC X(01) VALUE "N".
+           88  WCLX-LEAVE-RESIDENT-WS VALUE "Y".
+       01  WCLX-CHECKPOINT-FLAG-WS PIC X(01) VALUE "N".
+           88  WCLX-DO-CHECKPOINT-WS VALUE "Y".
+
        LINKAGE SECTION.
        01  PROGRAM-NAME PIC X(8).
        01  PARM-1       PIC X.
@@ -37,8 +76,38 @@
        01  PARM-30      PIC X.
        01  PARM-31      PIC X.
        01  PARM-32      PIC X.
+       01  PARM-33      PIC X.
+       01  PARM-34      PIC X.
+       01  PARM-35      PIC X.
+       01  PARM-36      PIC X.
+       01  PARM-37      PIC X.
+       01  PARM-38      PIC X.
+       01  PARM-39      PIC X.
+       01  PARM-40      PIC X.
+       01  PARM-41      PIC X.
+       01  PARM-42      PIC X.
+       01  PARM-43      PIC X.
+       01  PARM-44      PIC X.
+       01  PARM-45      PIC X.
+       01  PARM-46      PIC X.
+       01  PARM-47      PIC X.
+       01  PARM-48      PIC X.
        01  RETURN-VALUE PIC 9(9) COMP.
+       01  WCLX-STAY-RESIDENT PIC X.
+           88  WCLX-LEAVE-RESIDENT VALUE "Y".
+           88  WCLX-CANCEL-AS-USUAL VALUE "N".
+       01  WCLX-CHECKPOINT-FLAG PIC X.
+           88  WCLX-DO-CHECKPOINT VALUE "Y".
+           88  WCLX-NO-CHECKPOINT VALUE "N".
 
+      * PARM-33 through PARM-48 and the two flags below were added
+      * after the original 34-item (PROGRAM-NAME + PARM-1..32 +
+      * RETURN-VALUE) call interface was already in production use
+      * system-wide.  They are declared OPTIONAL and kept LAST, after
+      * RETURN-VALUE, so an unmodified caller still built against the
+      * old 34-item list binds its arguments to exactly the same
+      * formal parameters it always did - inserting them earlier
+      * would shift RETURN-VALUE onto what used to be a parm slot.
        PROCEDURE DIVISION USING
                           PROGRAM-NAME,
                           PARM-1,  PARM-2,  PARM-3,  PARM-4,
@@ -49,11 +118,38 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32,
-                          RETURN-VALUE.
+                          RETURN-VALUE,
+                          OPTIONAL PARM-33, OPTIONAL PARM-34,
+                          OPTIONAL PARM-35, OPTIONAL PARM-36,
+                          OPTIONAL PARM-37, OPTIONAL PARM-38,
+                          OPTIONAL PARM-39, OPTIONAL PARM-40,
+                          OPTIONAL PARM-41, OPTIONAL PARM-42,
+                          OPTIONAL PARM-43, OPTIONAL PARM-44,
+                          OPTIONAL PARM-45, OPTIONAL PARM-46,
+                          OPTIONAL PARM-47, OPTIONAL PARM-48,
+                          OPTIONAL WCLX-STAY-RESIDENT,
+                          OPTIONAL WCLX-CHECKPOINT-FLAG.
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
            MOVE 1 TO RETURN-VALUE.
+           IF ADDRESS OF WCLX-STAY-RESIDENT = NULL
+               MOVE "N" TO WCLX-STAY-RESIDENT-WS
+           ELSE
+               MOVE WCLX-STAY-RESIDENT TO WCLX-STAY-RESIDENT-WS
+           END-IF.
+           IF ADDRESS OF WCLX-CHECKPOINT-FLAG = NULL
+               MOVE "N" TO WCLX-CHECKPOINT-FLAG-WS
+           ELSE
+               MOVE WCLX-CHECKPOINT-FLAG TO WCLX-CHECKPOINT-FLAG-WS
+           END-IF.
+           CALL "WISPAUTH" USING PROGRAM-NAME, WCLX-AUTH-FLAG.
+           IF WCLX-UNAUTHORIZED
+               MOVE 93 TO RETURN-VALUE
+               CALL "WISPLNKL" USING PROGRAM-NAME, RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+           CALL "WISPSTAT" USING PROGRAM-NAME.
            CALL PROGRAM-NAME USING
                           PARM-1,  PARM-2,  PARM-3,  PARM-4,
                           PARM-5,  PARM-6,  PARM-7,  PARM-8,
@@ -62,10 +158,40 @@
                           PARM-17, PARM-18, PARM-19, PARM-20,
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
-                          PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE
-                NOT ON EXCEPTION CANCEL PROGRAM-NAME.
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          PARM-33, PARM-34, PARM-35, PARM-36,
+                          PARM-37, PARM-38, PARM-39, PARM-40,
+                          PARM-41, PARM-42, PARM-43, PARM-44,
+                          PARM-45, PARM-46, PARM-47, PARM-48
+                ON EXCEPTION
+                    PERFORM WCLX-SET-EXCEPTION-CODE
+                NOT ON EXCEPTION
+                    IF NOT WCLX-LEAVE-RESIDENT-WS
+                        CANCEL PROGRAM-NAME
+                    END-IF.
+           CALL "WISPLNKL" USING PROGRAM-NAME, RETURN-VALUE.
+           IF WCLX-DO-CHECKPOINT-WS AND RETURN-VALUE = 1
+               CALL "WISPCHKP" USING WCLX-MODE-UPDATE,
+                                     PROGRAM-NAME,
+                                     WCLX-CHKP-STEP
+           END-IF.
+       WISP-LINK-SUBROUTINE-EXIT.
            EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  WCLX-SET-EXCEPTION-CODE                                   *
+      *  Translate the CALL exception into a specific RETURN-VALUE *
+      *  so the caller can tell a missing program from a load      *
+      *  failure instead of seeing the same bare failure code.     *
+      * ---------------------------------------------------------- *
+       WCLX-SET-EXCEPTION-CODE.
+           MOVE FUNCTION EXCEPTION-STATUS TO WCLX-EXCEPTION-NAME.
+           EVALUATE TRUE
+               WHEN WCLX-EXCEPTION-NAME = "EC-PROGRAM-NOT-FOUND"
+                   MOVE 91 TO RETURN-VALUE
+               WHEN OTHER
+                   MOVE 92 TO RETURN-VALUE
+           END-EVALUATE.
       *
       * --- END OF COPYBOOK ---
       *
