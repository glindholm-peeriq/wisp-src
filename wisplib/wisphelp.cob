@@ -0,0 +1,134 @@
+      *
+      * --- START OF PROGRAM:  WISPHELP.COB ---
+      *
+      *    Purpose:  Display the WISPHLPT.DAT help-topic text for the
+      *              calling program/field, so the wording WACUHLPM
+      *              maintains can change without a recompile of this
+      *              program or of any of its callers.  Called from
+      *              WACUHELP on every Wang HELP key press.
+      *
+      *              PROGRAM-NAME and FIELD-NAME are OPTIONAL: a caller
+      *              built before context-sensitive help existed still
+      *              issues a bare CALL "WISPHELP" with no parameters,
+      *              and gets the generic topic.  A caller that passes
+      *              a PROGRAM-NAME with no matching WISPHLPT.DAT entry
+      *              (or a PROGRAM-NAME not on file at all) also gets
+      *              the generic topic rather than an empty screen.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPHELP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPHLPT-FILE ASSIGN TO "WISPHLPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WHLPT-KEY
+               FILE STATUS IS WHLPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WISPHLPT-FILE.
+           COPY "wisphlpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WHLPT-FILE-STATUS PIC XX.
+           88  WHLPT-FILE-OK VALUE "00".
+
+       01  WHLP-PROGRAM-WS PIC X(08) VALUE SPACES.
+       01  WHLP-FIELD-WS   PIC X(30) VALUE SPACES.
+       01  WHLP-FOUND-SW   PIC X(01) VALUE "N".
+           88  WHLP-TOPIC-FOUND VALUE "Y".
+
+       01  WHLP-GENERIC-TEXT.
+           05  FILLER PIC X(70) VALUE
+               "No specific help is available for this screen/field.".
+           05  FILLER PIC X(70) VALUE
+               "Press (ENTER) to continue.".
+           05  FILLER PIC X(70) VALUE SPACES.
+           05  FILLER PIC X(70) VALUE SPACES.
+           05  FILLER PIC X(70) VALUE SPACES.
+           05  FILLER PIC X(70) VALUE SPACES.
+           05  FILLER PIC X(70) VALUE SPACES.
+           05  FILLER PIC X(70) VALUE SPACES.
+       01  FILLER REDEFINES WHLP-GENERIC-TEXT.
+           05  WHLP-GENERIC-LINE OCCURS 8 TIMES PIC X(70).
+
+       SCREEN SECTION.
+       01  WHLP-TOPIC-SCREEN.
+           05  LINE 1 COL 18 BOLD VALUE "**** HELP ****".
+           05  LINE PLUS 2 COL 5 PIC X(70) OCCURS 8
+               FROM WHLPT-TEXT-LINE.
+           05  LINE 16 COL 5 BOLD VALUE
+               "Press (ENTER) to continue.".
+
+       LINKAGE SECTION.
+       01  WACUHELP-PROGRAM-NAME PIC X(08).
+       01  WACUHELP-FIELD-NAME   PIC X(30).
+
+       PROCEDURE DIVISION USING OPTIONAL WACUHELP-PROGRAM-NAME
+                                OPTIONAL WACUHELP-FIELD-NAME.
+
+       WISPHELP-BEGIN.
+           PERFORM 1000-RESOLVE-OPTIONAL-PARMS THRU 1000-EXIT.
+           PERFORM 2000-LOOKUP-TOPIC THRU 2000-EXIT.
+           IF NOT WHLP-TOPIC-FOUND
+               MOVE WHLP-GENERIC-TEXT TO WHLPT-TEXT-GROUP
+           END-IF.
+           DISPLAY WINDOW LINE 1 COL 1 SIZE 80 LINES 20 ERASE.
+           DISPLAY WHLP-TOPIC-SCREEN.
+           ACCEPT OMITTED.
+           DISPLAY WINDOW ERASE.
+           EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  1000-RESOLVE-OPTIONAL-PARMS                                *
+      *  A bare, pre-context-sensitive-help CALL "WISPHELP" omits    *
+      *  both parameters - default them to SPACES, which never       *
+      *  matches a WISPHLPT.DAT key and falls through to the         *
+      *  generic topic text below.                                   *
+      * ---------------------------------------------------------- *
+       1000-RESOLVE-OPTIONAL-PARMS.
+           IF ADDRESS OF WACUHELP-PROGRAM-NAME = NULL
+               MOVE SPACES TO WHLP-PROGRAM-WS
+           ELSE
+               MOVE WACUHELP-PROGRAM-NAME TO WHLP-PROGRAM-WS
+           END-IF.
+           IF ADDRESS OF WACUHELP-FIELD-NAME = NULL
+               MOVE SPACES TO WHLP-FIELD-WS
+           ELSE
+               MOVE WACUHELP-FIELD-NAME TO WHLP-FIELD-WS
+           END-IF.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      * ---------------------------------------------------------- *
+      *  2000-LOOKUP-TOPIC                                          *
+      *  Read WISPHLPT.DAT for the program/field key WACUHLPM's     *
+      *  maintenance screen built.  Missing file, missing key, or    *
+      *  a SPACES key (the no-parameters case) all fall through to   *
+      *  the generic topic rather than treated as an error.          *
+      * ---------------------------------------------------------- *
+       2000-LOOKUP-TOPIC.
+           MOVE "N" TO WHLP-FOUND-SW.
+           MOVE WHLP-PROGRAM-WS TO WHLPT-PROGRAM.
+           MOVE WHLP-FIELD-WS TO WHLPT-FIELD.
+           OPEN INPUT WISPHLPT-FILE.
+           IF NOT WHLPT-FILE-OK
+               GO TO 2000-EXIT
+           END-IF.
+           READ WISPHLPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WHLP-FOUND-SW
+           END-READ.
+           CLOSE WISPHLPT-FILE.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      * --- END OF PROGRAM ---
+      *
