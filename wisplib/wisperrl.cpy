@@ -0,0 +1,24 @@
+      *
+      * --- START OF COPYBOOK:  WISPERRL.CPY ---
+      *
+      *    Record layout for the WISPERR.LOG runtime-error audit trail
+      *    written by WACUERROR.  One header record is written per call,
+      *    followed by one record per non-blank line of ERROR-STRING.
+      *
+       01  WISPERR-LOG-RECORD.
+           05  WERRL-DATE              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-TIME              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-PROGRAM           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-OPERATOR          PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-LINE-NUM          PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-TEXT              PIC X(75).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WERRL-SEVERITY          PIC X(01).
+      *
+      * --- END OF COPYBOOK ---
+      *
