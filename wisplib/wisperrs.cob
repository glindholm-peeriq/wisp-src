@@ -0,0 +1,480 @@
+000100**   Copyright (c) Shell Stream Software LLC, All rights reserved.
+000200**
+000300**
+000400**   File:       WISPERRS.cob
+000500**
+000600**   Project:    WISP for Acucobol with Native Screens
+000700**
+000800**   Purpose:    Daily Runtime Exceptions Summary.  Reads the
+000900**               prior day's WISPERR.LOG (from WACUERROR) and
+001000**               WISPLINK.LOG (from WCLINKX), matches each
+001100**               failed LINK to the error text that followed
+001200**               it, and prints one consolidated report grouped
+001300**               by program and error type.
+001400**
+001500**   Build:      ccbl -o WISPERRS.acu WISPERRS.cob
+001600**
+001700**   Modifications:
+001800**     dgh  Original version.
+001900**
+002000
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.
+002300     WISPERRS.
+002400 REMARKS.
+002500     Correlates WISPERR.LOG and WISPLINK.LOG for the prior day
+002600     and prints a "Runtime Exceptions Summary" report.
+002700
+002800 ENVIRONMENT DIVISION.
+002900
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT WISPERR-IN ASSIGN TO "WISPERR"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WERRL-FILE-STATUS.
+003500
+003600     SELECT WISPLINK-IN ASSIGN TO "WISPLINK"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WLNKL-FILE-STATUS.
+003900
+004000     SELECT SORT-WORK ASSIGN TO "WISPXSRT".
+004100
+004200     SELECT REPORT-OUT ASSIGN TO "WISPXRPT"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS RPTO-FILE-STATUS.
+004500
+004600 DATA DIVISION.
+004700
+004800 FILE SECTION.
+004900 FD  WISPERR-IN.
+005000     COPY "wisperrl.cpy".
+005100
+005200 FD  WISPLINK-IN.
+005300     COPY "wisplnkr.cpy".
+005400
+005500 SD  SORT-WORK.
+005600 01  SORT-REC.
+005700     05  SORT-PROGRAM            PIC X(08).
+005800     05  SORT-ERR-TYPE           PIC X(20).
+005900     05  SORT-TIME               PIC X(08).
+006000     05  SORT-RETURN-VALUE       PIC 9(09).
+006100     05  SORT-TEXT               PIC X(75).
+006200
+006300 FD  REPORT-OUT.
+006400 01  REPORT-LINE                 PIC X(132).
+006500
+006600 WORKING-STORAGE SECTION.
+006700
+006800 01  WERRL-FILE-STATUS           PIC XX.
+006900     88  WERRL-FILE-OK               VALUE "00".
+007000     88  WERRL-FILE-EOF              VALUE "10".
+007100
+007200 01  WLNKL-FILE-STATUS           PIC XX.
+007300     88  WLNKL-FILE-OK               VALUE "00".
+007400     88  WLNKL-FILE-EOF              VALUE "10".
+007500
+007600 01  RPTO-FILE-STATUS            PIC XX.
+007700
+007800 01  WX-REPORT-DATE              PIC 9(08).
+007900 01  WX-TODAY-INTEGER            PIC 9(09) COMP.
+008000 01  WX-REPORT-INTEGER           PIC 9(09) COMP.
+008100
+008200 01  WX-ERR-TABLE.
+008300     05  WX-ERR-ENTRY OCCURS 500 TIMES INDEXED BY WX-ERR-IDX.
+008400         10  WX-ERR-PROGRAM      PIC X(08).
+008500         10  WX-ERR-TIME         PIC X(08).
+008600         10  WX-ERR-TEXT         PIC X(75).
+008700 01  WX-ERR-COUNT                PIC 9(05) COMP VALUE 0.
+008800
+008900 01  WX-MATCH-SUB                PIC 9(05) COMP.
+009000 01  WX-MATCH-FOUND-SW           PIC X(01) VALUE "N".
+009100     88  WX-MATCH-FOUND              VALUE "Y".
+009200
+009300 01  WX-SORT-EOF-SW              PIC X(01) VALUE "N".
+009400     88  WX-SORT-AT-EOF              VALUE "Y".
+009500
+009600 01  WX-FIRST-DETAIL-SW          PIC X(01) VALUE "Y".
+009700     88  WX-FIRST-DETAIL             VALUE "Y".
+009800
+009900 01  WX-PRIOR-PROGRAM            PIC X(08) VALUE SPACES.
+010000 01  WX-PRIOR-ERR-TYPE           PIC X(20) VALUE SPACES.
+010100
+010200 01  WX-PROGRAM-COUNT            PIC 9(05) COMP VALUE 0.
+010300 01  WX-TYPE-COUNT               PIC 9(05) COMP VALUE 0.
+010400 01  WX-GRAND-COUNT              PIC 9(05) COMP VALUE 0.
+010500
+010600 01  WX-PROGRAM-COUNT-D          PIC ZZZZ9.
+010700 01  WX-TYPE-COUNT-D             PIC ZZZZ9.
+010800 01  WX-GRAND-COUNT-D            PIC ZZZZ9.
+010900
+011000 01  WX-HEADING-1.
+011100     05  FILLER                  PIC X(20) VALUE SPACES.
+011200     05  FILLER                  PIC X(30) VALUE
+011300         "RUNTIME EXCEPTIONS SUMMARY".
+011400
+011500 01  WX-HEADING-2.
+011600     05  FILLER                  PIC X(10) VALUE "FOR DATE: ".
+011700     05  WX-HDG-DATE             PIC 9(08).
+011800
+011900 01  WX-HEADING-3.
+012000     05  FILLER                  PIC X(08) VALUE "PROGRAM ".
+012100     05  FILLER                  PIC X(20) VALUE "ERROR TYPE".
+012200     05  FILLER                  PIC X(08) VALUE "TIME    ".
+012300     05  FILLER                  PIC X(10) VALUE "RTN-VALUE ".
+012400     05  FILLER                  PIC X(75) VALUE
+012500         "ERROR TEXT".
+012600
+012700 01  WX-PROGRAM-HEADING.
+012800     05  FILLER                  PIC X(10) VALUE SPACES.
+012900     05  FILLER                  PIC X(10) VALUE "PROGRAM: ".
+013000     05  WX-PH-PROGRAM           PIC X(08).
+013100
+013200 01  WX-TYPE-HEADING.
+013300     05  FILLER                  PIC X(14) VALUE SPACES.
+013400     05  FILLER                  PIC X(13) VALUE "ERROR TYPE: ".
+013500     05  WX-TH-ERR-TYPE          PIC X(20).
+013600
+013700 01  WX-DETAIL-LINE.
+013800     05  FILLER                  PIC X(02) VALUE SPACES.
+013900     05  WX-DT-PROGRAM           PIC X(08).
+014000     05  FILLER                  PIC X(02) VALUE SPACES.
+014100     05  WX-DT-ERR-TYPE          PIC X(20).
+014200     05  WX-DT-TIME              PIC X(08).
+014300     05  FILLER                  PIC X(02) VALUE SPACES.
+014400     05  WX-DT-RETURN-VALUE      PIC ZZZZZZZZ9.
+014500     05  FILLER                  PIC X(02) VALUE SPACES.
+014600     05  WX-DT-TEXT              PIC X(75).
+014700
+014800 01  WX-TYPE-TOTAL-LINE.
+014900     05  FILLER                  PIC X(14) VALUE SPACES.
+015000     05  FILLER                  PIC X(16) VALUE
+015100         "  OCCURRENCES: ".
+015200     05  WX-TT-COUNT             PIC ZZZZ9.
+015300
+015400 01  WX-PROGRAM-TOTAL-LINE.
+015500     05  FILLER                  PIC X(10) VALUE SPACES.
+015600     05  FILLER                  PIC X(18) VALUE
+015700         "  PROGRAM TOTAL: ".
+015800     05  WX-PT-COUNT             PIC ZZZZ9.
+015900
+016000 01  WX-GRAND-TOTAL-LINE.
+016100     05  FILLER                  PIC X(20) VALUE SPACES.
+016200     05  FILLER                  PIC X(16) VALUE
+016300         "GRAND TOTAL:    ".
+016400     05  WX-GT-COUNT             PIC ZZZZ9.
+016500
+016600 PROCEDURE DIVISION.
+016700
+016800 0000-MAINLINE.
+016900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017000     PERFORM 2000-LOAD-ERROR-TABLE THRU 2000-EXIT.
+017100     SORT SORT-WORK
+017200         ON ASCENDING KEY SORT-PROGRAM SORT-ERR-TYPE
+017300         INPUT PROCEDURE 3000-BUILD-SORT-FILE THRU 3000-EXIT
+017400         OUTPUT PROCEDURE 4000-PRINT-REPORT THRU 4000-EXIT.
+017500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017600     STOP RUN.
+017700
+017800**-----------------------------------------------------------**
+017900**  1000-INITIALIZE                                          **
+018000**  Compute "yesterday" (the report always covers the prior   **
+018100**  day's activity) and open the report output file.          **
+018200**-----------------------------------------------------------**
+018300 1000-INITIALIZE.
+018400     ACCEPT WX-TODAY-INTEGER FROM DATE YYYYMMDD.
+018500     COMPUTE WX-TODAY-INTEGER =
+018600         FUNCTION INTEGER-OF-DATE (WX-TODAY-INTEGER).
+018700     COMPUTE WX-REPORT-INTEGER = WX-TODAY-INTEGER - 1.
+018800     COMPUTE WX-REPORT-DATE =
+018900         FUNCTION DATE-OF-INTEGER (WX-REPORT-INTEGER).
+019000     MOVE WX-REPORT-DATE TO WX-HDG-DATE.
+019100     OPEN OUTPUT REPORT-OUT.
+019200     MOVE WX-HEADING-1 TO REPORT-LINE.
+019300     WRITE REPORT-LINE.
+019400     MOVE WX-HEADING-2 TO REPORT-LINE.
+019500     WRITE REPORT-LINE.
+019600     MOVE SPACES TO REPORT-LINE.
+019700     WRITE REPORT-LINE.
+019800     MOVE WX-HEADING-3 TO REPORT-LINE.
+019900     WRITE REPORT-LINE.
+020000     GO TO 1000-EXIT.
+020100 1000-EXIT.
+020200     EXIT.
+020300
+020400**-----------------------------------------------------------**
+020500**  2000-LOAD-ERROR-TABLE                                    **
+020600**  Load the prior day's WISPERR.LOG header/first-text-line    **
+020700**  pairs into memory so failed LINK records can be matched    **
+020800**  to the error text WACUERROR logged right after them.       **
+020900**-----------------------------------------------------------**
+021000 2000-LOAD-ERROR-TABLE.
+021100     OPEN INPUT WISPERR-IN.
+021200     IF NOT WERRL-FILE-OK
+021300         GO TO 2000-EXIT
+021400     END-IF.
+021500     PERFORM 2100-READ-ERROR-REC THRU 2100-EXIT
+021600         UNTIL WERRL-FILE-EOF.
+021700     CLOSE WISPERR-IN.
+021800     GO TO 2000-EXIT.
+021900 2000-EXIT.
+022000     EXIT.
+022100
+022200**-----------------------------------------------------------**
+022300**  2100-READ-ERROR-REC                                      **
+022400**  A header record (WERRL-LINE-NUM = 0) starts a new entry;  **
+022500**  the following line-1 record supplies the summary text.    **
+022600**-----------------------------------------------------------**
+022700 2100-READ-ERROR-REC.
+022800     READ WISPERR-IN
+022900         AT END SET WERRL-FILE-EOF TO TRUE
+023000     END-READ.
+023100     IF NOT WERRL-FILE-EOF
+023200         IF WERRL-DATE = WX-REPORT-DATE
+023300             IF WERRL-LINE-NUM = 0
+023400                 IF WX-ERR-COUNT < 500
+023500                     ADD 1 TO WX-ERR-COUNT
+023600                     MOVE WERRL-PROGRAM
+023700                         TO WX-ERR-PROGRAM (WX-ERR-COUNT)
+023800                     MOVE WERRL-TIME
+023900                         TO WX-ERR-TIME (WX-ERR-COUNT)
+024000                     MOVE SPACES
+024100                         TO WX-ERR-TEXT (WX-ERR-COUNT)
+024200                 END-IF
+024300             ELSE
+024400                 IF WERRL-LINE-NUM = 1 AND WX-ERR-COUNT > 0
+024500                     MOVE WERRL-TEXT
+024600                         TO WX-ERR-TEXT (WX-ERR-COUNT)
+024700                 END-IF
+024800             END-IF
+024900         END-IF
+025000     END-IF.
+025100     GO TO 2100-EXIT.
+025200 2100-EXIT.
+025300     EXIT.
+025400
+025500**-----------------------------------------------------------**
+025600**  3000-BUILD-SORT-FILE  (SORT input procedure)              **
+025700**  Read the prior day's WISPLINK.LOG, keep only the calls     **
+025800**  that failed (RETURN-VALUE not 1), pair each one with the   **
+025900**  error text WACUERROR logged for that program, and RELEASE  **
+026000**  one sort record per failure.                               **
+026100**-----------------------------------------------------------**
+026200 3000-BUILD-SORT-FILE.
+026300     OPEN INPUT WISPLINK-IN.
+026400     IF NOT WLNKL-FILE-OK
+026500         GO TO 3000-EXIT
+026600     END-IF.
+026700     PERFORM 3100-READ-LINK-REC THRU 3100-EXIT
+026800         UNTIL WLNKL-FILE-EOF.
+026900     CLOSE WISPLINK-IN.
+027000     GO TO 3000-EXIT.
+027100 3000-EXIT.
+027200     EXIT.
+027300
+027400**-----------------------------------------------------------**
+027500**  3100-READ-LINK-REC                                       **
+027600**-----------------------------------------------------------**
+027700 3100-READ-LINK-REC.
+027800     READ WISPLINK-IN
+027900         AT END SET WLNKL-FILE-EOF TO TRUE
+028000     END-READ.
+028100     IF NOT WLNKL-FILE-EOF
+028200         IF WLNKL-DATE = WX-REPORT-DATE
+028300                 AND WLNKL-RETURN-VALUE NOT = 1
+028400             PERFORM 3200-RELEASE-SORT-REC THRU 3200-EXIT
+028500         END-IF
+028600     END-IF.
+028700     GO TO 3100-EXIT.
+028800 3100-EXIT.
+028900     EXIT.
+029000
+029100**-----------------------------------------------------------**
+029200**  3200-RELEASE-SORT-REC                                    **
+029300**-----------------------------------------------------------**
+029400 3200-RELEASE-SORT-REC.
+029500     MOVE WLNKL-PROGRAM TO SORT-PROGRAM.
+029600     MOVE WLNKL-TIME TO SORT-TIME.
+029700     MOVE WLNKL-RETURN-VALUE TO SORT-RETURN-VALUE.
+029800     EVALUATE WLNKL-RETURN-VALUE
+029900         WHEN 91
+030000             MOVE "PROGRAM NOT FOUND" TO SORT-ERR-TYPE
+030100         WHEN 92
+030200             MOVE "LOAD ERROR" TO SORT-ERR-TYPE
+030250         WHEN 93
+030260             MOVE "NOT AUTHORIZED" TO SORT-ERR-TYPE
+030300         WHEN 0
+030400             MOVE "LINK FAILED" TO SORT-ERR-TYPE
+030500         WHEN OTHER
+030600             MOVE "UNKNOWN" TO SORT-ERR-TYPE
+030700     END-EVALUATE.
+030800     PERFORM 3300-FIND-ERROR-MATCH THRU 3300-EXIT.
+030900     IF WX-MATCH-FOUND
+031000         MOVE WX-ERR-TEXT (WX-MATCH-SUB) TO SORT-TEXT
+031100     ELSE
+031200         MOVE "(no matching WISPERR.LOG entry found)"
+031300             TO SORT-TEXT
+031400     END-IF.
+031500     RELEASE SORT-REC.
+031600     GO TO 3200-EXIT.
+031700 3200-EXIT.
+031800     EXIT.
+031900
+032000**-----------------------------------------------------------**
+032100**  3300-FIND-ERROR-MATCH                                    **
+032200**  Earliest WISPERR.LOG entry for the same program at or     **
+032300**  after the failed LINK's time.                             **
+032400**-----------------------------------------------------------**
+032500 3300-FIND-ERROR-MATCH.
+032600     MOVE "N" TO WX-MATCH-FOUND-SW.
+032700     MOVE 0 TO WX-MATCH-SUB.
+032800     SET WX-ERR-IDX TO 1.
+032900     PERFORM 3310-CHECK-ERROR-ENTRY THRU 3310-EXIT
+033000         UNTIL WX-ERR-IDX > WX-ERR-COUNT
+033100            OR WX-MATCH-FOUND.
+033200     GO TO 3300-EXIT.
+033300 3300-EXIT.
+033400     EXIT.
+033500
+033600**-----------------------------------------------------------**
+033700**  3310-CHECK-ERROR-ENTRY                                   **
+033800**-----------------------------------------------------------**
+033900 3310-CHECK-ERROR-ENTRY.
+034000     IF WX-ERR-PROGRAM (WX-ERR-IDX) = SORT-PROGRAM
+034100             AND WX-ERR-TIME (WX-ERR-IDX) >= SORT-TIME
+034200         SET WX-MATCH-FOUND TO TRUE
+034300         SET WX-MATCH-SUB TO WX-ERR-IDX
+034400     ELSE
+034500         SET WX-ERR-IDX UP BY 1
+034600     END-IF.
+034700     GO TO 3310-EXIT.
+034800 3310-EXIT.
+034900     EXIT.
+035000
+035100**-----------------------------------------------------------**
+035200**  4000-PRINT-REPORT  (SORT output procedure)                **
+035300**  Walk the sorted failures and print the report with a      **
+035400**  control break on PROGRAM and on ERROR TYPE within it.      **
+035500**-----------------------------------------------------------**
+035600 4000-PRINT-REPORT.
+035700     PERFORM 4100-RETURN-SORT-REC THRU 4100-EXIT
+035800         UNTIL WX-SORT-AT-EOF.
+035900     IF NOT WX-FIRST-DETAIL
+036000         PERFORM 4500-PRINT-TYPE-TOTAL THRU 4500-EXIT
+036100         PERFORM 4600-PRINT-PROGRAM-TOTAL THRU 4600-EXIT
+036200     END-IF.
+036300     MOVE WX-GRAND-COUNT TO WX-GT-COUNT.
+036400     MOVE SPACES TO REPORT-LINE.
+036500     WRITE REPORT-LINE.
+036600     MOVE WX-GRAND-TOTAL-LINE TO REPORT-LINE.
+036700     WRITE REPORT-LINE.
+036800     GO TO 4000-EXIT.
+036900 4000-EXIT.
+037000     EXIT.
+037100
+037200**-----------------------------------------------------------**
+037300**  4100-RETURN-SORT-REC                                     **
+037400**-----------------------------------------------------------**
+037500 4100-RETURN-SORT-REC.
+037600     RETURN SORT-WORK
+037700         AT END SET WX-SORT-AT-EOF TO TRUE
+037800     END-RETURN.
+037900     IF NOT WX-SORT-AT-EOF
+038000         PERFORM 4200-PROCESS-SORT-REC THRU 4200-EXIT
+038100     END-IF.
+038200     GO TO 4100-EXIT.
+038300 4100-EXIT.
+038400     EXIT.
+038500
+038600**-----------------------------------------------------------**
+038700**  4200-PROCESS-SORT-REC                                    **
+038800**-----------------------------------------------------------**
+038900 4200-PROCESS-SORT-REC.
+039000     IF WX-FIRST-DETAIL
+039100         PERFORM 4300-PRINT-PROGRAM-HEADING THRU 4300-EXIT
+039200         PERFORM 4400-PRINT-TYPE-HEADING THRU 4400-EXIT
+039300         MOVE "N" TO WX-FIRST-DETAIL-SW
+039400     ELSE
+039500         IF SORT-PROGRAM NOT = WX-PRIOR-PROGRAM
+039600             PERFORM 4500-PRINT-TYPE-TOTAL THRU 4500-EXIT
+039700             PERFORM 4600-PRINT-PROGRAM-TOTAL THRU 4600-EXIT
+039800             PERFORM 4300-PRINT-PROGRAM-HEADING THRU 4300-EXIT
+039900             PERFORM 4400-PRINT-TYPE-HEADING THRU 4400-EXIT
+040000         ELSE
+040100             IF SORT-ERR-TYPE NOT = WX-PRIOR-ERR-TYPE
+040200                 PERFORM 4500-PRINT-TYPE-TOTAL THRU 4500-EXIT
+040300                 PERFORM 4400-PRINT-TYPE-HEADING THRU 4400-EXIT
+040400             END-IF
+040500         END-IF
+040600     END-IF.
+040700     MOVE SORT-PROGRAM TO WX-DT-PROGRAM.
+040800     MOVE SORT-ERR-TYPE TO WX-DT-ERR-TYPE.
+040900     MOVE SORT-TIME TO WX-DT-TIME.
+041000     MOVE SORT-RETURN-VALUE TO WX-DT-RETURN-VALUE.
+041100     MOVE SORT-TEXT TO WX-DT-TEXT.
+041200     MOVE WX-DETAIL-LINE TO REPORT-LINE.
+041300     WRITE REPORT-LINE.
+041400     ADD 1 TO WX-TYPE-COUNT.
+041500     ADD 1 TO WX-PROGRAM-COUNT.
+041600     ADD 1 TO WX-GRAND-COUNT.
+041700     MOVE SORT-PROGRAM TO WX-PRIOR-PROGRAM.
+041800     MOVE SORT-ERR-TYPE TO WX-PRIOR-ERR-TYPE.
+041900     GO TO 4200-EXIT.
+042000 4200-EXIT.
+042100     EXIT.
+042200
+042300**-----------------------------------------------------------**
+042400**  4300-PRINT-PROGRAM-HEADING                                **
+042500**-----------------------------------------------------------**
+042600 4300-PRINT-PROGRAM-HEADING.
+042700     MOVE SPACES TO REPORT-LINE.
+042800     WRITE REPORT-LINE.
+042900     MOVE SORT-PROGRAM TO WX-PH-PROGRAM.
+043000     MOVE WX-PROGRAM-HEADING TO REPORT-LINE.
+043100     WRITE REPORT-LINE.
+043200     MOVE 0 TO WX-PROGRAM-COUNT.
+043300     GO TO 4300-EXIT.
+043400 4300-EXIT.
+043500     EXIT.
+043600
+043700**-----------------------------------------------------------**
+043800**  4400-PRINT-TYPE-HEADING                                  **
+043900**-----------------------------------------------------------**
+044000 4400-PRINT-TYPE-HEADING.
+044100     MOVE SORT-ERR-TYPE TO WX-TH-ERR-TYPE.
+044200     MOVE WX-TYPE-HEADING TO REPORT-LINE.
+044300     WRITE REPORT-LINE.
+044400     MOVE 0 TO WX-TYPE-COUNT.
+044500     GO TO 4400-EXIT.
+044600 4400-EXIT.
+044700     EXIT.
+044800
+044900**-----------------------------------------------------------**
+045000**  4500-PRINT-TYPE-TOTAL                                    **
+045100**-----------------------------------------------------------**
+045200 4500-PRINT-TYPE-TOTAL.
+045300     MOVE WX-TYPE-COUNT TO WX-TT-COUNT.
+045400     MOVE WX-TYPE-TOTAL-LINE TO REPORT-LINE.
+045500     WRITE REPORT-LINE.
+045600     GO TO 4500-EXIT.
+045700 4500-EXIT.
+045800     EXIT.
+045900
+046000**-----------------------------------------------------------**
+046100**  4600-PRINT-PROGRAM-TOTAL                                 **
+046200**-----------------------------------------------------------**
+046300 4600-PRINT-PROGRAM-TOTAL.
+046400     MOVE WX-PROGRAM-COUNT TO WX-PT-COUNT.
+046500     MOVE WX-PROGRAM-TOTAL-LINE TO REPORT-LINE.
+046600     WRITE REPORT-LINE.
+046700     GO TO 4600-EXIT.
+046800 4600-EXIT.
+046900     EXIT.
+047000
+047100**-----------------------------------------------------------**
+047200**  9000-TERMINATE                                           **
+047300**-----------------------------------------------------------**
+047400 9000-TERMINATE.
+047500     CLOSE REPORT-OUT.
+047600     GO TO 9000-EXIT.
+047700 9000-EXIT.
+047800     EXIT.
