@@ -0,0 +1,16 @@
+      *
+      * --- START OF COPYBOOK:  WISPHLPT.CPY ---
+      *
+      *    Record layout for WISPHLPT.DAT, the keyed help-topic file
+      *    maintained by WACUHLPM and read by WISPHELP at runtime so
+      *    topic wording can be fixed without a program recompile.
+      *
+       01  WISPHLPT-RECORD.
+           05  WHLPT-KEY.
+               10  WHLPT-PROGRAM       PIC X(08).
+               10  WHLPT-FIELD         PIC X(30).
+           05  WHLPT-TEXT-GROUP.
+               10  WHLPT-TEXT-LINE OCCURS 8 TIMES PIC X(70).
+      *
+      * --- END OF COPYBOOK ---
+      *
