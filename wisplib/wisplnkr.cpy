@@ -0,0 +1,18 @@
+      *
+      * --- START OF COPYBOOK:  WISPLNKR.CPY ---
+      *
+      *    Record layout for the WISPLINK.LOG call-audit trail
+      *    written by WISPLNKL for every dynamic LINK that goes
+      *    through WCLINKX.
+      *
+       01  WISPLNK-LOG-RECORD.
+           05  WLNKL-DATE              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WLNKL-TIME              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WLNKL-PROGRAM           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WLNKL-RETURN-VALUE      PIC 9(09).
+      *
+      * --- END OF COPYBOOK ---
+      *
