@@ -0,0 +1,14 @@
+      *
+      * --- START OF COPYBOOK:  WISPSTAT.CPY ---
+      *
+      *    Record layout for WISPSTAT.DAT, the per-program dynamic-
+      *    LINK call counter maintained by WISPSTAT and incremented by
+      *    WCLINKX on every successful dispatch.  WISPCFRQ reads this
+      *    file to rank the busiest dynamically-linked subprograms.
+      *
+       01  WISPSTAT-RECORD.
+           05  WSTAT-PROGRAM           PIC X(08).
+           05  WSTAT-CALL-COUNT        PIC 9(09) COMP.
+      *
+      * --- END OF COPYBOOK ---
+      *
