@@ -0,0 +1,19 @@
+      *
+      * --- START OF COPYBOOK:  WISPHLPL.CPY ---
+      *
+      *    Record layout for the WISPHLP.LOG help-key usage log
+      *    written by WACUHELP every time the Wang HELP key fires.
+      *
+       01  WISPHLP-LOG-RECORD.
+           05  WHLPL-DATE              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WHLPL-TIME              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WHLPL-PROGRAM           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WHLPL-FIELD             PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WHLPL-OPERATOR          PIC X(08).
+      *
+      * --- END OF COPYBOOK ---
+      *
