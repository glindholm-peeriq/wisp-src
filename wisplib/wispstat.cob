@@ -0,0 +1,84 @@
+      *
+      * --- START OF PROGRAM:  WISPSTAT.COB ---
+      *
+      *    Purpose:  Bump the dynamic-LINK call counter for one
+      *              PROGRAM-NAME in WISPSTAT.DAT.  Called by WCLINKX
+      *              on every dispatch it authorizes, so WISPCFRQ can
+      *              later rank the busiest dynamically-linked
+      *              subprograms as candidates for conversion to
+      *              static linkage.
+      *
+      *    Modifications:
+      *      dgh  Open WISPSTAT-FILE once per run unit instead of on
+      *           every call - WCLINKX calls this on every authorized
+      *           dispatch, and a per-call OPEN/CLOSE against an
+      *           indexed file is exactly the cost WCLX-STAY-RESIDENT
+      *           exists to spare a tight driving loop.  Same fix as
+      *           WISPAUTH's table load, applied to the write side:
+      *           the record is still re-read and re-written every
+      *           call, so a count is never lost, only the repeated
+      *           OPEN/CLOSE is saved.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPSTAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPSTAT-FILE ASSIGN TO "WISPSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WSTAT-PROGRAM
+               FILE STATUS IS WSTAT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WISPSTAT-FILE.
+           COPY "wispstat.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WSTAT-FILE-STATUS PIC XX.
+           88  WSTAT-FILE-OK VALUE "00".
+       01  WSTAT-OPENED-SW PIC X(01) VALUE "N".
+           88  WSTAT-FILE-OPENED VALUE "Y".
+
+       LINKAGE SECTION.
+       01  WSTAT-PROGRAM-NAME PIC X(8).
+
+       PROCEDURE DIVISION USING WSTAT-PROGRAM-NAME.
+
+       WISPSTAT-BEGIN.
+           IF NOT WSTAT-FILE-OPENED
+               PERFORM WISPSTAT-OPEN-FILE THRU WISPSTAT-OPEN-FILE-EXIT
+           END-IF.
+           MOVE WSTAT-PROGRAM-NAME TO WSTAT-PROGRAM.
+           READ WISPSTAT-FILE
+               INVALID KEY
+                   MOVE 1 TO WSTAT-CALL-COUNT
+                   WRITE WISPSTAT-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WSTAT-CALL-COUNT
+                   REWRITE WISPSTAT-RECORD
+           END-READ.
+           EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  WISPSTAT-OPEN-FILE                                        *
+      *  Open WISPSTAT-FILE I-O and leave it open for the rest of   *
+      *  the run unit - WSTAT-OPENED-SW latches this so later calls  *
+      *  go straight to the READ/WRITE below instead of paying the  *
+      *  OPEN/CLOSE cost again.                                     *
+      * ---------------------------------------------------------- *
+       WISPSTAT-OPEN-FILE.
+           MOVE "Y" TO WSTAT-OPENED-SW.
+           OPEN I-O WISPSTAT-FILE.
+           IF NOT WSTAT-FILE-OK
+               OPEN OUTPUT WISPSTAT-FILE
+               CLOSE WISPSTAT-FILE
+               OPEN I-O WISPSTAT-FILE
+           END-IF.
+       WISPSTAT-OPEN-FILE-EXIT.
+           EXIT.
+      *
+      * --- END OF PROGRAM ---
+      *
