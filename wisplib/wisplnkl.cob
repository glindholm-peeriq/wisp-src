@@ -0,0 +1,74 @@
+      *
+      * --- START OF PROGRAM:  WISPLNKL.COB ---
+      *
+      *    Purpose:  Append one call-audit record to WISPLINK.LOG
+      *              (program name, timestamp, RETURN-VALUE) for
+      *              every dynamic LINK that goes through WCLINKX, so
+      *              an overnight batch abend can be traced to the
+      *              exact subprogram it was in without re-running
+      *              under a debugger.
+      *
+      *    Modifications:
+      *      dgh  Open WISPLINK-LOG once per run unit instead of on
+      *           every call, the same fix applied to WISPSTAT - a
+      *           per-call OPEN EXTEND/CLOSE is exactly the cost
+      *           WCLX-STAY-RESIDENT exists to spare a tight driving
+      *           loop, and every LINK through WCLINKX reaches here.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPLNKL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPLINK-LOG ASSIGN TO "WISPLINK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WLNKL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WISPLINK-LOG.
+           COPY "wisplnkr.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WLNKL-FILE-STATUS PIC XX.
+           88  WLNKL-FILE-OK VALUE "00".
+       01  WLNKL-OPENED-SW PIC X(01) VALUE "N".
+           88  WLNKL-FILE-OPENED VALUE "Y".
+
+       LINKAGE SECTION.
+       01  WLNKL-CALLED-PROGRAM PIC X(8).
+       01  WLNKL-CALL-RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING WLNKL-CALLED-PROGRAM
+                                WLNKL-CALL-RETURN-VALUE.
+
+       WISPLNKL-BEGIN.
+           IF NOT WLNKL-FILE-OPENED
+               PERFORM WISPLNKL-OPEN-FILE THRU WISPLNKL-OPEN-FILE-EXIT
+           END-IF.
+           ACCEPT WLNKL-DATE FROM DATE YYYYMMDD.
+           ACCEPT WLNKL-TIME FROM TIME.
+           MOVE WLNKL-CALLED-PROGRAM TO WLNKL-PROGRAM.
+           MOVE WLNKL-CALL-RETURN-VALUE TO WLNKL-RETURN-VALUE.
+           WRITE WISPLNK-LOG-RECORD.
+           EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  WISPLNKL-OPEN-FILE                                        *
+      *  Open WISPLINK-LOG for EXTEND and leave it open for the     *
+      *  rest of the run unit - WLNKL-OPENED-SW latches this so     *
+      *  later calls go straight to the WRITE above instead of      *
+      *  paying the OPEN/CLOSE cost again.                          *
+      * ---------------------------------------------------------- *
+       WISPLNKL-OPEN-FILE.
+           MOVE "Y" TO WLNKL-OPENED-SW.
+           OPEN EXTEND WISPLINK-LOG.
+           IF NOT WLNKL-FILE-OK
+               OPEN OUTPUT WISPLINK-LOG
+           END-IF.
+       WISPLNKL-OPEN-FILE-EXIT.
+           EXIT.
+      *
+      * --- END OF PROGRAM ---
+      *
