@@ -0,0 +1,118 @@
+      *
+      * --- START OF PROGRAM:  WISPAUTH.COB ---
+      *
+      *    Purpose:  Check a PROGRAM-NAME against the WISPAUTH.DAT
+      *              approved-programs list before WCLINKX is allowed
+      *              to dynamically CALL it, so a bad driver-table
+      *              entry or a decommissioned program name can't get
+      *              invoked in production.
+      *
+      *              If WISPAUTH.DAT does not exist at all, the list is
+      *              treated as not yet configured and every program is
+      *              authorized - this lets WCLINKX keep working in a
+      *              shop that has not built a whitelist yet.  Once the
+      *              file exists, it is authoritative: a program name
+      *              not found in it is refused.
+      *
+      *    Modifications:
+      *      dgh  Load WISPAUTH.DAT into a working-storage table once
+      *           per run unit instead of re-opening and re-scanning it
+      *           from disk on every call - WCLINKX calls this on every
+      *           dynamic LINK, and a flat re-read there would have
+      *           undone the very dynamic-CALL/CANCEL savings that
+      *           WCLINKX's own stay-resident option exists to provide.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPAUTH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPAUTH-LIST ASSIGN TO "WISPAUTH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WAUTH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WISPAUTH-LIST.
+           COPY "wispauth.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WAUTH-FILE-STATUS PIC XX.
+           88  WAUTH-FILE-OK VALUE "00".
+       01  WAUTH-EOF-SW PIC X(01) VALUE "N".
+           88  WAUTH-EOF VALUE "Y".
+       01  WAUTH-LOADED-SW PIC X(01) VALUE "N".
+           88  WAUTH-TABLE-LOADED VALUE "Y".
+       01  WAUTH-NOT-CONFIGURED-SW PIC X(01) VALUE "N".
+           88  WAUTH-NOT-CONFIGURED VALUE "Y".
+       01  WAUTH-TABLE-COUNT PIC 9(05) COMP VALUE 0.
+       01  WAUTH-SUB PIC 9(05) COMP.
+       01  WAUTH-TABLE-AREA.
+           05  WAUTH-TABLE-ENTRY OCCURS 2000 TIMES PIC X(08).
+
+       LINKAGE SECTION.
+       01  WAUTH-PROGRAM-NAME PIC X(8).
+       01  WAUTH-AUTHORIZED-FLAG PIC X(01).
+           88  WAUTH-IS-AUTHORIZED VALUE "Y".
+           88  WAUTH-NOT-AUTHORIZED VALUE "N".
+
+       PROCEDURE DIVISION USING WAUTH-PROGRAM-NAME
+                                WAUTH-AUTHORIZED-FLAG.
+
+       WISPAUTH-BEGIN.
+           MOVE "N" TO WAUTH-AUTHORIZED-FLAG.
+           IF NOT WAUTH-TABLE-LOADED
+               PERFORM WISPAUTH-LOAD-TABLE THRU WISPAUTH-LOAD-TABLE-EXIT
+           END-IF.
+           IF WAUTH-NOT-CONFIGURED
+               MOVE "Y" TO WAUTH-AUTHORIZED-FLAG
+               GO TO WISPAUTH-EXIT
+           END-IF.
+           PERFORM VARYING WAUTH-SUB FROM 1 BY 1
+                   UNTIL WAUTH-SUB > WAUTH-TABLE-COUNT
+                      OR WAUTH-IS-AUTHORIZED
+               IF WAUTH-TABLE-ENTRY (WAUTH-SUB) = WAUTH-PROGRAM-NAME
+                   MOVE "Y" TO WAUTH-AUTHORIZED-FLAG
+               END-IF
+           END-PERFORM.
+       WISPAUTH-EXIT.
+           EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  WISPAUTH-LOAD-TABLE                                       *
+      *  Read WISPAUTH.DAT into WAUTH-TABLE-AREA one time per run   *
+      *  unit.  WAUTH-LOADED-SW latches this so every later call     *
+      *  in the same run unit goes straight to the in-memory table  *
+      *  instead of touching the file again.                        *
+      * ---------------------------------------------------------- *
+       WISPAUTH-LOAD-TABLE.
+           MOVE "Y" TO WAUTH-LOADED-SW.
+           MOVE "N" TO WAUTH-NOT-CONFIGURED-SW.
+           MOVE "N" TO WAUTH-EOF-SW.
+           OPEN INPUT WISPAUTH-LIST.
+           IF NOT WAUTH-FILE-OK
+               MOVE "Y" TO WAUTH-NOT-CONFIGURED-SW
+               GO TO WISPAUTH-LOAD-TABLE-EXIT
+           END-IF.
+           PERFORM WISPAUTH-LOAD-ONE THRU WISPAUTH-LOAD-ONE-EXIT
+               UNTIL WAUTH-EOF
+                  OR WAUTH-TABLE-COUNT = 2000.
+           CLOSE WISPAUTH-LIST.
+       WISPAUTH-LOAD-TABLE-EXIT.
+           EXIT.
+
+       WISPAUTH-LOAD-ONE.
+           READ WISPAUTH-LIST
+               AT END
+                   MOVE "Y" TO WAUTH-EOF-SW
+               NOT AT END
+                   ADD 1 TO WAUTH-TABLE-COUNT
+                   MOVE WAUTH-PROGRAM TO
+                       WAUTH-TABLE-ENTRY (WAUTH-TABLE-COUNT)
+           END-READ.
+       WISPAUTH-LOAD-ONE-EXIT.
+           EXIT.
+      *
+      * --- END OF PROGRAM ---
+      *
