@@ -0,0 +1,106 @@
+      *
+      * --- START OF PROGRAM:  WISPCHKP.COB ---
+      *
+      *    Purpose:  Maintain the single-record checkpoint file
+      *              WISPCHKP.DAT for WCLINKX-based batch streams.
+      *              MODE "U" records PROGRAM-NAME as the last
+      *              successfully completed step and bumps the step
+      *              counter; MODE "Q" lets the driving job ask
+      *              "where did I leave off" on startup.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPCHKP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPCHKP-FILE ASSIGN TO "WISPCHKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WCHKP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WISPCHKP-FILE.
+           COPY "wispchkr.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WCHKP-FILE-STATUS PIC XX.
+           88  WCHKP-FILE-OK VALUE "00".
+
+       LINKAGE SECTION.
+       01  WCHKP-MODE PIC X(01).
+           88  WCHKP-MODE-UPDATE VALUE "U".
+           88  WCHKP-MODE-QUERY  VALUE "Q".
+       01  WCHKP-PROGRAM-NAME PIC X(8).
+       01  WCHKP-STEP-NUMBER PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING WCHKP-MODE
+                                WCHKP-PROGRAM-NAME
+                                WCHKP-STEP-NUMBER.
+
+       WISPCHKP-BEGIN.
+           EVALUATE TRUE
+               WHEN WCHKP-MODE-UPDATE
+                   PERFORM 1000-UPDATE-CHECKPOINT THRU 1000-EXIT
+               WHEN WCHKP-MODE-QUERY
+                   PERFORM 2000-QUERY-CHECKPOINT THRU 2000-EXIT
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+      * ---------------------------------------------------------- *
+      *  1000-UPDATE-CHECKPOINT                                    *
+      *  Read the current step number (if any), bump it by one,    *
+      *  and rewrite WISPCHKP.DAT with the new last-completed       *
+      *  PROGRAM-NAME and step.                                    *
+      * ---------------------------------------------------------- *
+       1000-UPDATE-CHECKPOINT.
+           MOVE 0 TO WCHKP-STEP-NUMBER.
+           OPEN INPUT WISPCHKP-FILE.
+           IF WCHKP-FILE-OK
+               READ WISPCHKP-FILE
+                   AT END
+                       MOVE 0 TO WCHKR-STEP-NUMBER
+               END-READ
+               IF WCHKP-FILE-OK
+                   MOVE WCHKR-STEP-NUMBER TO WCHKP-STEP-NUMBER
+               END-IF
+               CLOSE WISPCHKP-FILE
+           END-IF.
+           ADD 1 TO WCHKP-STEP-NUMBER.
+           MOVE WCHKP-PROGRAM-NAME TO WCHKR-PROGRAM.
+           MOVE WCHKP-STEP-NUMBER TO WCHKR-STEP-NUMBER.
+           ACCEPT WCHKR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WCHKR-TIME FROM TIME.
+           OPEN OUTPUT WISPCHKP-FILE.
+           WRITE WISPCHKP-RECORD.
+           CLOSE WISPCHKP-FILE.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      * ---------------------------------------------------------- *
+      *  2000-QUERY-CHECKPOINT                                     *
+      *  Hand back the last completed PROGRAM-NAME and step number *
+      *  so the driving job can decide where to resume.  An        *
+      *  empty/missing checkpoint file means "start from the top". *
+      * ---------------------------------------------------------- *
+       2000-QUERY-CHECKPOINT.
+           MOVE SPACES TO WCHKP-PROGRAM-NAME.
+           MOVE 0 TO WCHKP-STEP-NUMBER.
+           OPEN INPUT WISPCHKP-FILE.
+           IF WCHKP-FILE-OK
+               READ WISPCHKP-FILE
+                   AT END
+                       MOVE SPACES TO WCHKR-PROGRAM
+                       MOVE 0 TO WCHKR-STEP-NUMBER
+               END-READ
+               MOVE WCHKR-PROGRAM TO WCHKP-PROGRAM-NAME
+               MOVE WCHKR-STEP-NUMBER TO WCHKP-STEP-NUMBER
+               CLOSE WISPCHKP-FILE
+           END-IF.
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      * --- END OF PROGRAM ---
+      *
