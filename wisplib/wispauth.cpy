@@ -0,0 +1,14 @@
+      *
+      * --- START OF COPYBOOK:  WISPAUTH.CPY ---
+      *
+      *    Record layout for WISPAUTH.DAT, the approved-programs list
+      *    WISPAUTH checks PROGRAM-NAME against before WCLINKX is
+      *    allowed to dynamically CALL it.  One eight-character program
+      *    name per record; built and maintained by whoever owns the
+      *    driver tables, not by this program.
+      *
+       01  WISPAUTH-LIST-RECORD.
+           05  WAUTH-PROGRAM           PIC X(08).
+      *
+      * --- END OF COPYBOOK ---
+      *
