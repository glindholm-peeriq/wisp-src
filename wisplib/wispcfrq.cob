@@ -0,0 +1,233 @@
+000100**   Copyright (c) Shell Stream Software LLC, All rights reserved.
+000200**
+000300**
+000400**   File:       WISPCFRQ.cob
+000500**
+000600**   Project:    WISP for Acucobol with Native Screens
+000700**
+000800**   Purpose:    Monthly Dynamic-Link Call Frequency Ranking.
+000900**               Reads WISPSTAT.DAT (the per-program call
+001000**               counter WCLINKX maintains via WISPSTAT) and
+001100**               prints the programs most heavily used through
+001200**               dynamic LINK, ranked busiest first, so the
+001300**               handful worth converting to static linkage can
+001400**               be picked from evidence instead of a guess.
+001500**
+001600**   Build:      ccbl -o WISPCFRQ.acu WISPCFRQ.cob
+001700**
+001800**   Modifications:
+001900**     dgh  Original version.
+002000**
+002100
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.
+002400     WISPCFRQ.
+002500 REMARKS.
+002600     Ranks WISPSTAT.DAT by call count, busiest program first.
+002700     Counts are cumulative since WISPSTAT.DAT was last created,
+002800     so the run schedule (e.g. monthly, after archiving the old
+002900     file) determines the period the ranking covers.
+003000
+003100 ENVIRONMENT DIVISION.
+003200
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT WISPSTAT-FILE ASSIGN TO "WISPSTAT"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS SEQUENTIAL
+003800         RECORD KEY IS WSTAT-PROGRAM
+003900         FILE STATUS IS WSTAT-FILE-STATUS.
+004000
+004100     SELECT SORT-WORK ASSIGN TO "WISPCSRT".
+004200
+004300     SELECT REPORT-OUT ASSIGN TO "WISPCRPT"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS RPTO-FILE-STATUS.
+004600
+004700 DATA DIVISION.
+004800
+004900 FILE SECTION.
+005000 FD  WISPSTAT-FILE.
+005100     COPY "wispstat.cpy".
+005200
+005300 SD  SORT-WORK.
+005400 01  SORT-REC.
+005500     05  SORT-CALL-COUNT         PIC 9(09) COMP.
+005600     05  SORT-PROGRAM            PIC X(08).
+005700
+005800 FD  REPORT-OUT.
+005900 01  REPORT-LINE                 PIC X(80).
+006000
+006100 WORKING-STORAGE SECTION.
+006200
+006300 01  WSTAT-FILE-STATUS           PIC XX.
+006400     88  WSTAT-FILE-OK               VALUE "00".
+006500     88  WSTAT-FILE-EOF              VALUE "10".
+006600
+006700 01  RPTO-FILE-STATUS            PIC XX.
+006800
+006900 01  WCFRQ-RUN-DATE              PIC 9(08).
+007000
+007050 01  WCFRQ-SORT-EOF-SW           PIC X(01) VALUE "N".
+007060     88  WCFRQ-SORT-EOF              VALUE "Y".
+007070
+007100 01  WCFRQ-RANK                  PIC 9(05) COMP VALUE 0.
+007200 01  WCFRQ-RANK-D                PIC ZZZZ9.
+007300
+007400 01  WCFRQ-GRAND-TOTAL           PIC 9(09) COMP VALUE 0.
+007500 01  WCFRQ-GRAND-TOTAL-D         PIC ZZZZZZZZ9.
+007600
+007700 01  WCFRQ-HEADING-1.
+007800     05  FILLER                  PIC X(20) VALUE SPACES.
+007900     05  FILLER                  PIC X(36) VALUE
+008000         "DYNAMIC-LINK CALL FREQUENCY RANKING".
+008100
+008200 01  WCFRQ-HEADING-2.
+008300     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+008400     05  WCFRQ-HDG-DATE          PIC 9(08).
+008500
+008600 01  WCFRQ-HEADING-3.
+008700     05  FILLER                  PIC X(06) VALUE "RANK  ".
+008800     05  FILLER                  PIC X(10) VALUE "PROGRAM   ".
+008900     05  FILLER                  PIC X(14) VALUE "CALL COUNT".
+009000
+009100 01  WCFRQ-DETAIL-LINE.
+009200     05  WCFRQ-DT-RANK           PIC ZZZZ9.
+009300     05  FILLER                  PIC X(03) VALUE SPACES.
+009400     05  WCFRQ-DT-PROGRAM        PIC X(08).
+009500     05  FILLER                  PIC X(03) VALUE SPACES.
+009600     05  WCFRQ-DT-COUNT          PIC ZZZZZZZZ9.
+009700
+009800 01  WCFRQ-TOTAL-LINE.
+009900     05  FILLER                  PIC X(06) VALUE SPACES.
+010000     05  FILLER                  PIC X(14) VALUE
+010100         "GRAND TOTAL:  ".
+010200     05  WCFRQ-GT-COUNT          PIC ZZZZZZZZ9.
+010300
+010400 01  WCFRQ-NONE-LINE.
+010500     05  FILLER                  PIC X(06) VALUE SPACES.
+010600     05  FILLER                  PIC X(40) VALUE
+010700         "NO WISPSTAT.DAT ACTIVITY TO REPORT.".
+010800
+010900 PROCEDURE DIVISION.
+011000
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     SORT SORT-WORK
+011400         ON DESCENDING KEY SORT-CALL-COUNT
+011500         INPUT PROCEDURE 2000-BUILD-SORT-FILE THRU 2000-EXIT
+011600         OUTPUT PROCEDURE 3000-PRINT-REPORT THRU 3000-EXIT.
+011700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011800     STOP RUN.
+011900
+012000**-----------------------------------------------------------**
+012100**  1000-INITIALIZE                                          **
+012200**  Open the report output file and print the report heading. **
+012300**-----------------------------------------------------------**
+012400 1000-INITIALIZE.
+012500     ACCEPT WCFRQ-RUN-DATE FROM DATE YYYYMMDD.
+012600     MOVE WCFRQ-RUN-DATE TO WCFRQ-HDG-DATE.
+012700     OPEN OUTPUT REPORT-OUT.
+012800     MOVE WCFRQ-HEADING-1 TO REPORT-LINE.
+012900     WRITE REPORT-LINE.
+013000     MOVE WCFRQ-HEADING-2 TO REPORT-LINE.
+013100     WRITE REPORT-LINE.
+013200     MOVE SPACES TO REPORT-LINE.
+013300     WRITE REPORT-LINE.
+013400     MOVE WCFRQ-HEADING-3 TO REPORT-LINE.
+013500     WRITE REPORT-LINE.
+013600     GO TO 1000-EXIT.
+013700 1000-EXIT.
+013800     EXIT.
+013900
+014000**-----------------------------------------------------------**
+014100**  2000-BUILD-SORT-FILE  (SORT input procedure)              **
+014200**  Read every record in WISPSTAT.DAT and RELEASE one sort      **
+014300**  record per program so the SORT can rank them by count.      **
+014400**-----------------------------------------------------------**
+014500 2000-BUILD-SORT-FILE.
+014600     OPEN INPUT WISPSTAT-FILE.
+014700     IF NOT WSTAT-FILE-OK
+014800         GO TO 2000-EXIT
+014900     END-IF.
+015000     PERFORM 2100-READ-STAT-REC THRU 2100-EXIT
+015100         UNTIL WSTAT-FILE-EOF.
+015200     CLOSE WISPSTAT-FILE.
+015300     GO TO 2000-EXIT.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700**-----------------------------------------------------------**
+015800**  2100-READ-STAT-REC                                       **
+015900**-----------------------------------------------------------**
+016000 2100-READ-STAT-REC.
+016100     READ WISPSTAT-FILE NEXT RECORD
+016200         AT END SET WSTAT-FILE-EOF TO TRUE
+016300     END-READ.
+016400     IF NOT WSTAT-FILE-EOF
+016500         MOVE WSTAT-PROGRAM TO SORT-PROGRAM
+016600         MOVE WSTAT-CALL-COUNT TO SORT-CALL-COUNT
+016700         RELEASE SORT-REC
+016800     END-IF.
+016900     GO TO 2100-EXIT.
+017000 2100-EXIT.
+017100     EXIT.
+017200
+017300**-----------------------------------------------------------**
+017400**  3000-PRINT-REPORT  (SORT output procedure)                **
+017500**  Return the ranked records and print one detail line per    **
+017600**  program, busiest first, with a running grand total.        **
+017700**-----------------------------------------------------------**
+017800 3000-PRINT-REPORT.
+017900     PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+018000     PERFORM 3200-PRINT-DETAIL THRU 3200-EXIT
+018100         UNTIL WCFRQ-SORT-EOF.
+018200     IF WCFRQ-RANK = 0
+018300         MOVE WCFRQ-NONE-LINE TO REPORT-LINE
+018400         WRITE REPORT-LINE
+018500     ELSE
+018600         MOVE SPACES TO REPORT-LINE
+018700         WRITE REPORT-LINE
+018800         MOVE WCFRQ-GRAND-TOTAL TO WCFRQ-GT-COUNT
+018900         MOVE WCFRQ-TOTAL-LINE TO REPORT-LINE
+019000         WRITE REPORT-LINE
+019100     END-IF.
+019200     GO TO 3000-EXIT.
+019300 3000-EXIT.
+019400     EXIT.
+019500
+019600**-----------------------------------------------------------**
+019700**  3100-RETURN-SORT-REC                                     **
+019800**-----------------------------------------------------------**
+019900 3100-RETURN-SORT-REC.
+020000     RETURN SORT-WORK
+020100         AT END SET WCFRQ-SORT-EOF TO TRUE
+020200     END-RETURN.
+020300     GO TO 3100-EXIT.
+020400 3100-EXIT.
+020500     EXIT.
+020600
+020700**-----------------------------------------------------------**
+020800**  3200-PRINT-DETAIL                                        **
+020900**-----------------------------------------------------------**
+021000 3200-PRINT-DETAIL.
+021100     ADD 1 TO WCFRQ-RANK.
+021200     ADD SORT-CALL-COUNT TO WCFRQ-GRAND-TOTAL.
+021300     MOVE WCFRQ-RANK TO WCFRQ-DT-RANK.
+021400     MOVE SORT-PROGRAM TO WCFRQ-DT-PROGRAM.
+021500     MOVE SORT-CALL-COUNT TO WCFRQ-DT-COUNT.
+021600     MOVE WCFRQ-DETAIL-LINE TO REPORT-LINE.
+021700     WRITE REPORT-LINE.
+021800     PERFORM 3100-RETURN-SORT-REC THRU 3100-EXIT.
+021900     GO TO 3200-EXIT.
+022000 3200-EXIT.
+022100     EXIT.
+022200
+022300**-----------------------------------------------------------**
+022400**  9000-TERMINATE                                           **
+022500**-----------------------------------------------------------**
+022600 9000-TERMINATE.
+022700     CLOSE REPORT-OUT.
+022800     GO TO 9000-EXIT.
+022900 9000-EXIT.
+023000     EXIT.
