@@ -0,0 +1,19 @@
+      *
+      * --- START OF COPYBOOK:  WISPCHKR.CPY ---
+      *
+      *    Record layout for WISPCHKP.DAT, the single-record
+      *    checkpoint written by WISPCHKP so a WCLINKX-based batch
+      *    stream can be restarted from the last successfully
+      *    completed step instead of being rerun from the top.
+      *
+       01  WISPCHKP-RECORD.
+           05  WCHKR-PROGRAM           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WCHKR-STEP-NUMBER       PIC 9(09).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WCHKR-DATE              PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WCHKR-TIME              PIC X(08).
+      *
+      * --- END OF COPYBOOK ---
+      *
